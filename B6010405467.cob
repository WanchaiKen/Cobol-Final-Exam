@@ -1,202 +1,1713 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. B6010405467.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT DATA-IN ASSIGN TO 'C:\FinalData.txt'
-                  ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT OUTPUT-OUT ASSIGN TO 'C:\6010405467-REPORT.txt'
-                  ORGANIZATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD DATA-IN.
-       01 DATA-REC-IN.
-          05 PROJ_NUM PIC 99.
-          05 PROJ_NAME PIC A(12).
-          05 EMP_NUM PIC 999.
-          05 EMP_NAME PIC A(22).
-          05 JOB_CLASS PIC A(21).
-          05 CHG_HOUR PIC 999V99.
-          05 HOURS PIC 99V9.
-       FD OUTPUT-OUT.
-       01 OUTPUT-REC-OUT PIC X(140).
-       WORKING-STORAGE SECTION.
-       01 WORK-AREAS.
-          05 FIRST-REC PIC AAA VALUE 'YES'.
-          05 CHECK-PROJ-NUM PIC 99 VALUE 00.
-          05 ARE-MORE-REC PIC AAA VALUE 'YES'.
-          05 RESULT-CHG-HURS PIC 99999V99.
-          05 TOTAL-CHG-HUS-PROJ PIC 99999V99.
-          05 TOTAL-CHG-HUS-ALL PIC 99999V99.
-       01 CLOSE-1.
-           05 PIC X(40) VALUE '- - - - - - - - - - - - - - - - - - - -'.
-           05 PIC X(40) VALUE '- - - - - - - - - - - - - - - - - - - -'.
-           05 PIC X(40) VALUE '- - - - - - - - - - - - - - -'.
-       01 HEAD-1.
-           05  PIC X(1) VALUE SPACES.
-           05  PIC X(5) VALUE 'PROJ.'.
-           05  PIC X(3) VALUE SPACES.
-           05  PIC X(7) VALUE 'PROJECT'.
-           05  PIC X(5) VALUE SPACES.
-           05  PIC X(8) VALUE 'EMPLOYEE'.
-           05  PIC X(2) VALUE SPACES.
-           05  PIC X(8) VALUE 'EMPLOYEE'.
-           05  PIC X(14) VALUE SPACES.
-           05  PIC X(3) VALUE 'JOB'.
-           05  PIC X(21) VALUE SPACES.
-           05  PIC X(4) VALUE 'CHG/'.
-           05  PIC X(8) VALUE SPACES.
-           05  PIC X(5) VALUE 'HOURS'.
-           05  PIC X(4) VALUE SPACES.
-           05  PIC X(5) VALUE 'TOTAL'.
-
-       01 HEAD-2.
-           05  PIC X(1) VALUE SPACES.
-           05  PIC X(4) VALUE 'NUM.'.
-           05  PIC X(4) VALUE SPACES.
-           05  PIC X(5) VALUE 'NAME.'.
-           05  PIC X(7) VALUE SPACES.
-           05  PIC X(4) VALUE 'NUM.'.
-           05  PIC X(6) VALUE SPACES.
-           05  PIC X(4) VALUE 'NAME'.
-           05  PIC X(18) VALUE SPACES.
-           05  PIC X(5) VALUE 'CLASS'.
-           05  PIC X(19) VALUE SPACES.
-           05  PIC X(4) VALUE 'HOUR'.
-           05  PIC X(8) VALUE SPACES.
-           05  PIC X(6) VALUE 'BILLED'.
-           05  PIC X(3) VALUE SPACES.
-           05  PIC X(6) VALUE 'CHARGE'.
-
-
-       01 PROJ-NO.
-           05 PIC X(15) VALUE SPACES.
-           05 PIC X(11) VALUE 'PROJECT No.'.
-           05 PROJ-NUM-OUT PIC 99.
-       01 PROJ-NAME.
-           05 PIC X(15) VALUE SPACES.
-           05 PIC X(15) VALUE 'PROJECT NAME: '.
-           05 PROJ-NAME-OUT PIC X(12).
-       01 EMP-DETAIL.
-           05 PIC X(1) VALUE SPACES.
-           05 OUT-PROJ-NUM PIC XX.
-           05 PIC X(4) VALUE SPACES.
-           05 OUT-PROJ-NAME PIC X(10).
-           05 PIC X(4) VALUE SPACES.
-           05 OUT-EMP-NUM PIC 999.
-           05 PIC X(7) VALUE SPACES.
-           05 OUT-EMP-NAME PIC X(22).
-           05 OUT-JOB-CLASS PIC X(21).
-           05 PIC X(3) VALUE SPACES.
-           05 OUT-CHG-HOUR PIC $ZZZ.99.
-           05 PIC X(5) VALUE SPACES.
-           05 OUT-HOURS PIC 99.9.
-           05 PIC X(5) VALUE SPACES.
-           05 OUT-RESULT-CHG-HURS PIC $ZZ,ZZZ.99.
-       01 FOOT-PROJ.
-           05 PIC X(78) VALUE SPACES.
-           05 PIC X(20) VALUE '- - Subtotal - -'.
-           05 OUT-TOTAL-CHG-HUS-PROJ PIC $ZZ,ZZZ.99.
-       01 FOOT-1.
-           05 PIC X(84) VALUE SPACES.
-           05 PIC X(14)   VALUE 'Total'.
-           05 OUT-TOTAL-CHG-HUS-ALL PIC $ZZ,ZZZ.99.
-
-
-
-
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            OPEN INPUT DATA-IN
-                 OUTPUT OUTPUT-OUT.
-
-                 WRITE OUTPUT-REC-OUT FROM HEAD-1
-                      AFTER ADVANCING 2 LINE
-                 WRITE OUTPUT-REC-OUT FROM HEAD-2
-                      AFTER ADVANCING 1 LINE
-                 WRITE OUTPUT-REC-OUT FROM CLOSE-1
-                      AFTER ADVANCING 1 LINE
-                 PERFORM UNTIL ARE-MORE-REC = 'NO '
-                   READ DATA-IN
-                       AT END
-                           MOVE 'NO ' TO ARE-MORE-REC
-
-                       NOT AT END
-                           PERFORM CHECK-FIRST-REC
-                 END-PERFORM
-                 MOVE TOTAL-CHG-HUS-PROJ TO OUT-TOTAL-CHG-HUS-PROJ.
-                 WRITE OUTPUT-REC-OUT FROM FOOT-PROJ
-                       AFTER ADVANCING 1 LINES
-                 PERFORM PRINT-FOOT-1.
-                 WRITE OUTPUT-REC-OUT FROM CLOSE-1
-                      AFTER ADVANCING 1 LINE
-
-            CLOSE DATA-IN
-                  OUTPUT-OUT
-
-
-            STOP RUN.
-       ASSIGN-EMP-DETAIL.
-           IF PROJ_NUM IS EQUAL CHECK-PROJ-NUM
-               THEN
-                   MOVE SPACE TO OUT-PROJ-NUM
-                   MOVE SPACE TO OUT-PROJ-NAME
-                   MOVE EMP_NUM TO OUT-EMP-NUM
-                   MOVE EMP_NAME TO OUT-EMP-NAME
-                   MOVE JOB_CLASS TO OUT-JOB-CLASS
-                   MOVE CHG_HOUR TO OUT-CHG-HOUR
-                   MOVE HOURS TO OUT-HOURS
-                   PERFORM CALCULATE-COST-PROJ
-                   WRITE OUTPUT-REC-OUT FROM EMP-DETAIL
-                       AFTER ADVANCING 1 LINES
-               ELSE
-                   PERFORM PRINT-FOOT-PROJ
-
-           END-IF.
-
-       CHECK-FIRST-REC.
-           IF FIRST-REC IS EQUAL 'YES'
-               THEN
-               MOVE 'NO ' TO FIRST-REC
-               MOVE PROJ_NUM TO CHECK-PROJ-NUM
-               MOVE PROJ_NUM TO OUT-PROJ-NUM
-               MOVE PROJ_NAME TO OUT-PROJ-NAME
-               MOVE EMP_NUM TO OUT-EMP-NUM
-               MOVE EMP_NAME TO OUT-EMP-NAME
-               MOVE JOB_CLASS TO OUT-JOB-CLASS
-               MOVE CHG_HOUR TO OUT-CHG-HOUR
-               MOVE HOURS TO OUT-HOURS
-               PERFORM CALCULATE-COST-PROJ
-               WRITE OUTPUT-REC-OUT FROM EMP-DETAIL
-                       AFTER ADVANCING 1 LINES
-
-              ELSE
-                  PERFORM ASSIGN-EMP-DETAIL
-           END-IF.
-       PRINT-FOOT-PROJ.
-            MOVE TOTAL-CHG-HUS-PROJ TO OUT-TOTAL-CHG-HUS-PROJ.
-            WRITE OUTPUT-REC-OUT FROM FOOT-PROJ
-                  AFTER ADVANCING 1 LINES
-
-             MOVE 'YES' TO FIRST-REC
-             MOVE 0 TO TOTAL-CHG-HUS-PROJ
-             PERFORM CHECK-FIRST-REC.
-       PRINT-FOOT-1.
-            MOVE TOTAL-CHG-HUS-ALL TO OUT-TOTAL-CHG-HUS-ALL.
-            WRITE OUTPUT-REC-OUT FROM FOOT-1
-                  AFTER ADVANCING 1 LINES.
-
-       CALCULATE-COST-PROJ.
-           MULTIPLY CHG_HOUR BY HOURS GIVING RESULT-CHG-HURS
-           MOVE RESULT-CHG-HURS TO OUT-RESULT-CHG-HURS.
-           ADD RESULT-CHG-HURS  TO TOTAL-CHG-HUS-PROJ.
-           ADD RESULT-CHG-HURS  TO TOTAL-CHG-HUS-ALL.
-
-       END PROGRAM B6010405467.
+000010******************************************************************
+000020* Program-Id: B6010405467
+000030* Author:     D. Laurent
+000040* Installation: Project Accounting - Billing Systems
+000050* Date-Written: 01/09/2019
+000060* Purpose:    Build the daily project/employee charge-hours
+000070*             report from the FinalData extract.
+000080* Tectonics: cobc
+000090******************************************************************
+000100* Modification History
+000110* ----------------------------------------------------------------
+000120* 08/08/2026 DL  Add sequence-break detection - a PROJ_NUM that
+000130*                reappears after its subtotal has printed is
+000140*                routed to an exceptions listing instead of being
+000150*                rolled into a second, wrong subtotal.
+000160* 08/08/2026 DL  Add the job-class rate table lookup - a CHG_HOUR
+000170*                that does not match the approved rate for the
+000180*                JOB_CLASS is flagged on the rate-exceptions
+000190*                listing.
+000200* 08/08/2026 DL  Repeat the column headings at the top of each
+000210*                new page of 6010405467-REPORT.txt, with a page
+000220*                number in the heading.
+000230* 08/08/2026 DL  Carry forward month-to-date and year-to-date
+000240*                charge totals by PROJ_NUM across daily runs via
+000250*                the running-totals master. FOOT-PROJ and FOOT-1
+000260*                now print Today/MTD/YTD charge columns. The new
+000270*                master written this run becomes next run's old
+000280*                master - operations renames
+000290*                6010405467-RUNTOT-NEW.txt over 6010405467-
+000300*                RUNTOT.txt before the next day's job, the same
+000310*                way any old-master/new-master step is handled.
+000320* 08/08/2026 DL  Write a comma-delimited extract of every billed
+000330*                detail line alongside the printed report, for
+000340*                spreadsheet pickup.
+000350* 08/08/2026 DL  Screen incoming records for a zero employee
+000360*                number, zero hours, or a blank project/employee
+000370*                name before they reach the sequence check or
+000380*                billing totals. Records that fail are written
+000390*                to a rejected-records listing instead.
+000400* 08/08/2026 DL  Add a cross-project employee summary report
+000410*                rolling up each employee's hours and charges
+000420*                across every project billed in the run.
+000430* 08/08/2026 DL  Look up each project's approved budget and flag
+000440*                the project subtotal over budget, or show the
+000450*                remaining budget, on the printed report.
+000460* 08/08/2026 DL  Checkpoint the grand total after each project
+000470*                closes out, and skip already-closed projects on
+000480*                a rerun, so an abend partway through does not
+000490*                force the whole run to start over.
+000500* 08/08/2026 DL  Stamp the daily input extract and every output
+000510*                produced from it with the run date, so each
+000520*                day's files land on their own instead of
+000530*                overwriting the prior day's. The run date
+000540*                defaults to today but can be overridden with a
+000550*                PARM so a prior day's run can be reprocessed or
+000560*                restarted under that day's file names.
+000565* 08/09/2026 DL  Preserve a prior attempt's output on a restart
+000566*                run - the report, exception listings, extract
+000567*                and employee summary now open EXTEND instead of
+000568*                OUTPUT once a checkpoint is found, and a project
+000569*                closed before the abend has its MTD/YTD rolled
+000570*                forward from the checkpoint instead of being
+000571*                silently dropped from the running-totals master.
+000572* 08/09/2026 DL  Stop stamping the daily input extract's own name
+000573*                with the run date - only the outputs produced
+000574*                from it are dated; DATA-IN stays the fixed
+000575*                'C:\FinalData.txt' so the job does not depend on
+000576*                an upstream change to how that file is named.
+000577* 08/09/2026 DL  Widen the rate-exceptions reason field so the
+000578*                message is no longer cut off mid-word.
+000579* 08/09/2026 DL  Guard every in-memory work table (job-rate,
+000580*                budget, closed-project, running-totals, employee
+000581*                summary) against overflow with a console warning
+000582*                instead of letting an oversized day's data run
+000583*                past the table and corrupt working storage.
+000584* 08/09/2026 DL  Print employee detail lines in arrival order
+000585*                again instead of re-sorting them into EMP_NUM
+000586*                order within each project.
+000620******************************************************************
+000630 IDENTIFICATION DIVISION.
+000640 PROGRAM-ID. B6010405467.
+000650 AUTHOR. D. LAURENT.
+000660 INSTALLATION. PROJECT ACCOUNTING - BILLING SYSTEMS.
+000670 DATE-WRITTEN. 01/09/2019.
+000680 DATE-COMPILED.
+000690 ENVIRONMENT DIVISION.
+000700 INPUT-OUTPUT SECTION.
+000710 FILE-CONTROL.
+000720     SELECT DATA-IN ASSIGN DYNAMIC DL100-DATAIN-NAME
+000730            ORGANIZATION IS LINE SEQUENTIAL.
+000740
+000750     SELECT OUTPUT-OUT ASSIGN DYNAMIC DL100-REPORT-NAME
+000760            ORGANIZATION IS LINE SEQUENTIAL.
+000770
+000780     SELECT SEQERR-OUT ASSIGN DYNAMIC DL100-SEQERR-NAME
+000790            ORGANIZATION IS LINE SEQUENTIAL.
+000800
+000810     SELECT JOBRATE-IN ASSIGN TO 'C:\JobRate.txt'
+000820            ORGANIZATION IS LINE SEQUENTIAL
+000830            FILE STATUS IS DL100-JOBRATE-STATUS.
+000840
+000850     SELECT RATEEXC-OUT ASSIGN DYNAMIC DL100-RATEEXC-NAME
+000860            ORGANIZATION IS LINE SEQUENTIAL.
+000870
+000880     SELECT RUNTOT-IN ASSIGN TO 'C:\6010405467-RUNTOT.txt'
+000890            ORGANIZATION IS LINE SEQUENTIAL
+000900            FILE STATUS IS DL100-RUNTOT-STATUS.
+000910
+000920     SELECT RUNTOT-OUT ASSIGN TO 'C:\6010405467-RUNTOT-NEW.txt'
+000930            ORGANIZATION IS LINE SEQUENTIAL.
+000940
+000950     SELECT CSV-OUT ASSIGN DYNAMIC DL100-EXTRACT-NAME
+000960            ORGANIZATION IS LINE SEQUENTIAL.
+000970
+000980     SELECT REJECT-OUT ASSIGN DYNAMIC DL100-REJECT-NAME
+000990            ORGANIZATION IS LINE SEQUENTIAL.
+001000
+001010     SELECT EMPSUM-OUT ASSIGN DYNAMIC DL100-EMPSUM-NAME
+001020            ORGANIZATION IS LINE SEQUENTIAL.
+001030
+001040     SELECT BUDGET-IN ASSIGN TO 'C:\ProjBudget.txt'
+001050            ORGANIZATION IS LINE SEQUENTIAL
+001060            FILE STATUS IS DL100-BUDGET-STATUS.
+001070
+001080     SELECT CHECKPT-FILE ASSIGN TO 'C:\6010405467-CHECKPT.txt'
+001090            ORGANIZATION IS LINE SEQUENTIAL
+001100            FILE STATUS IS DL100-CHECKPT-STATUS.
+001110
+001120 DATA DIVISION.
+001130 FILE SECTION.
+001140 FD  DATA-IN.
+001150 01  DATA-REC-IN.
+001160     05 PROJ_NUM PIC 99.
+001170     05 PROJ_NAME PIC A(12).
+001180     05 EMP_NUM PIC 999.
+001190     05 EMP_NAME PIC A(22).
+001200     05 JOB_CLASS PIC A(21).
+001210     05 CHG_HOUR PIC 999V99.
+001220     05 HOURS PIC 99V9.
+001230
+001240 FD  OUTPUT-OUT.
+001250 01  OUTPUT-REC-OUT PIC X(180).
+001260
+001270*----------------------------------------------------------------
+001280* Sequence-error exceptions - a PROJ_NUM that comes back around
+001290* after its group has already been subtotaled lands here instead
+001300* of silently opening a second subtotal for the same project.
+001310*----------------------------------------------------------------
+001320 FD  SEQERR-OUT.
+001330 01  SEQERR-REC-OUT PIC X(100).
+001340
+001350*----------------------------------------------------------------
+001360* Job-class rate master - the approved CHG_HOUR for each
+001370* JOB_CLASS, loaded into a table at start-up.
+001380*----------------------------------------------------------------
+001390 FD  JOBRATE-IN.
+001400 01  JOBRATE-REC-IN.
+001410     05 JOBRATE-CLASS PIC A(21).
+001420     05 JOBRATE-CHG-HOUR PIC 999V99.
+001430
+001440*----------------------------------------------------------------
+001450* Rate exceptions - a CHG_HOUR that does not match the approved
+001460* rate for the record's JOB_CLASS lands here. The record is
+001470* still billed at the rate on the input record.
+001480*----------------------------------------------------------------
+001490 FD  RATEEXC-OUT.
+001500 01  RATEEXC-REC-OUT PIC X(100).
+001510
+001520*----------------------------------------------------------------
+001530* Running-totals master - one row per PROJ_NUM carrying the
+001540* month/year the totals belong to and the accumulated
+001550* month-to-date and year-to-date charges. RUNTOT-IN is the prior
+001560* run's master; RUNTOT-OUT is today's master for tomorrow's run.
+001570*----------------------------------------------------------------
+001580 FD  RUNTOT-IN.
+001590 01  RUNTOT-REC-IN.
+001600     05 RUNTOT-IN-PROJ-NUM PIC 99.
+001610     05 RUNTOT-IN-YY PIC 99.
+001620     05 RUNTOT-IN-MM PIC 99.
+001630     05 RUNTOT-IN-MTD-CHG PIC 9(7)V99.
+001640     05 RUNTOT-IN-YTD-CHG PIC 9(7)V99.
+001650
+001660 FD  RUNTOT-OUT.
+001670 01  RUNTOT-REC-OUT.
+001680     05 RUNTOT-OUT-PROJ-NUM PIC 99.
+001690     05 RUNTOT-OUT-YY PIC 99.
+001700     05 RUNTOT-OUT-MM PIC 99.
+001710     05 RUNTOT-OUT-MTD-CHG PIC 9(7)V99.
+001720     05 RUNTOT-OUT-YTD-CHG PIC 9(7)V99.
+001730
+001740*----------------------------------------------------------------
+001750* Comma-delimited extract - one line per billed detail record,
+001760* written in parallel with the printed report, for pickup into
+001770* a spreadsheet without retyping off the print image.
+001780*----------------------------------------------------------------
+001790 FD  CSV-OUT.
+001800 01  CSV-REC-OUT PIC X(120).
+001810
+001820*----------------------------------------------------------------
+001830* Rejected records - a DATA-IN record that fails the
+001840* data-validation pass lands here instead of in the billing
+001850* totals.
+001860*----------------------------------------------------------------
+001870 FD  REJECT-OUT.
+001880 01  REJECT-REC-OUT PIC X(100).
+001890
+001900*----------------------------------------------------------------
+001910* Cross-project employee summary - every employee's hours and
+001920* charges rolled up across all projects in this run.
+001930*----------------------------------------------------------------
+001940 FD  EMPSUM-OUT.
+001950 01  EMPSUM-REC-OUT PIC X(100).
+001960
+001970*----------------------------------------------------------------
+001980* Project budget master - the approved budget for each PROJ_NUM,
+001990* loaded into a table at start-up. The master is optional - if
+002000* it is not present, no budget is shown and no project is
+002010* flagged over budget.
+002020*----------------------------------------------------------------
+002030 FD  BUDGET-IN.
+002040 01  BUDGET-REC-IN.
+002050     05 BUDGET-PROJ-NUM PIC 99.
+002060     05 BUDGET-AMOUNT PIC 9(7)V99.
+002070
+002080*----------------------------------------------------------------
+002090* Restart checkpoint - one record per project group closed out
+002100* this run, plus a watermark record after every billed record
+002102* of a group still open, so that a rerun after a mid-run abend
+002104* can skip the projects already billed and the already-billed
+002106* leading records of whatever project was open at the time,
+002108* instead of starting over from the first DATA-IN record or
+002109* duplicating that project's output. A clean run ends with this
+002110* file empty.
+002130*----------------------------------------------------------------
+002140 FD  CHECKPT-FILE.
+002150 01  CHECKPT-REC.
+002160     05 CHECKPT-PROJ-NUM PIC 99.
+002162     05 CHECKPT-CLOSED-SW PIC X.
+002164     05 CHECKPT-INPROJ-CNT PIC 9(5).
+002165     05 CHECKPT-PROJ-TOTAL PIC 9(7)V99.
+002170     05 CHECKPT-TOTAL-ALL PIC 9(7)V99.
+002175     05 CHECKPT-PAGE-NUM PIC 999.
+002177     05 CHECKPT-LINE-CNT PIC 999.
+002180
+002190 WORKING-STORAGE SECTION.
+002200 01  WORK-AREAS.
+002210     05 FIRST-REC PIC AAA VALUE 'YES'.
+002220     05 CHECK-PROJ-NUM PIC 99 VALUE 00.
+002230     05 CHECK-PROJ-NAME PIC A(12) VALUE SPACES.
+002240     05 ARE-MORE-REC PIC AAA VALUE 'YES'.
+002250     05 RESULT-CHG-HURS PIC 99999V99 VALUE ZERO.
+002260     05 TOTAL-CHG-HUS-PROJ PIC 99999V99 VALUE ZERO.
+002270     05 TOTAL-CHG-HUS-ALL PIC 99999V99 VALUE ZERO.
+002275     05 DL100-FIRST-LINE-SW PIC X VALUE 'Y'.
+002276     05 DL100-INPROJ-REC-CNT PIC 9(5) COMP VALUE ZERO.
+002277     05 DL100-INPROJ-SKIP-CNT PIC 9(5) COMP VALUE ZERO.
+002280
+002290 01  DL100-SEQ-CHECK-AREAS.
+002300     05 DL100-CLOSED-PROJ-TAB PIC 99 OCCURS 100 TIMES
+002310                              INDEXED BY DL100-CLOSED-IDX.
+002320     05 DL100-CLOSED-PROJ-CNT PIC 999 COMP VALUE ZERO.
+002330     05 DL100-SEQ-ERROR-SW PIC X VALUE 'N'.
+002340        88 DL100-SEQ-ERROR            VALUE 'Y'.
+002350        88 DL100-SEQ-OK                VALUE 'N'.
+002360     05 DL100-FOUND-SW PIC X VALUE 'N'.
+002370        88 DL100-FOUND                VALUE 'Y'.
+002380        88 DL100-NOT-FOUND             VALUE 'N'.
+002390
+002680 01  DL100-VALIDATION-AREAS.
+002690     05 DL100-VALID-ERROR-SW PIC X VALUE 'N'.
+002700        88 DL100-VALID-ERROR          VALUE 'Y'.
+002710        88 DL100-VALID-OK             VALUE 'N'.
+002720     05 DL100-VALID-REASON PIC X(40) VALUE SPACES.
+002730
+002740 01  DL100-RATE-AREAS.
+002750     05 DL100-JOBRATE-STATUS PIC XX VALUE SPACES.
+002760     05 DL100-RATE-TAB OCCURS 50 TIMES
+002770                        INDEXED BY DL100-RATE-IDX.
+002780        10 DL100-RATE-CLASS PIC A(21).
+002790        10 DL100-RATE-CHG-HOUR PIC 999V99.
+002800     05 DL100-RATE-CNT PIC 99 COMP VALUE ZERO.
+002810     05 DL100-RATE-FOUND-IDX PIC 99 COMP VALUE ZERO.
+002820     05 DL100-RATE-MISMATCH-SW PIC X VALUE 'N'.
+002830        88 DL100-RATE-MISMATCH        VALUE 'Y'.
+002840        88 DL100-RATE-OK              VALUE 'N'.
+002850
+002860 01  DL100-PAGE-AREAS.
+002870     05 DL100-LINE-CNT PIC 999 COMP VALUE ZERO.
+002880     05 DL100-PAGE-NUM PIC 999 COMP VALUE ZERO.
+002890     05 DL100-LINES-PER-PAGE PIC 999 COMP VALUE 55.
+002900
+002910 01  DL100-RUN-DATE-AREAS.
+002920     05 DL100-RUN-DATE.
+002930        10 DL100-RUN-YY PIC 99.
+002940        10 DL100-RUN-MM PIC 99.
+002950        10 DL100-RUN-DD PIC 99.
+002960     05 DL100-SYS-DATE-8 PIC 9(08) VALUE ZERO.
+002970     05 DL100-FILE-DATE-8 PIC 9(08) VALUE ZERO.
+002980     05 DL100-PARM-DATE PIC X(08) VALUE SPACES.
+002990
+003000 01  DL100-FILE-NAME-AREAS.
+003010     05 DL100-DATAIN-NAME  PIC X(40) VALUE SPACES.
+003020     05 DL100-REPORT-NAME  PIC X(40) VALUE SPACES.
+003030     05 DL100-SEQERR-NAME  PIC X(40) VALUE SPACES.
+003040     05 DL100-RATEEXC-NAME PIC X(40) VALUE SPACES.
+003050     05 DL100-EXTRACT-NAME PIC X(40) VALUE SPACES.
+003060     05 DL100-REJECT-NAME  PIC X(40) VALUE SPACES.
+003070     05 DL100-EMPSUM-NAME  PIC X(40) VALUE SPACES.
+003080
+003090 01  DL100-RUNTOT-AREAS.
+003100     05 DL100-RUNTOT-STATUS PIC XX VALUE SPACES.
+003110     05 DL100-RUNTOT-TAB OCCURS 100 TIMES
+003120                          INDEXED BY DL100-RUNTOT-IDX.
+003130        10 DL100-RUNTOT-PROJ PIC 99.
+003140        10 DL100-RUNTOT-YY PIC 99.
+003150        10 DL100-RUNTOT-MM PIC 99.
+003160        10 DL100-RUNTOT-MTD PIC 9(7)V99.
+003170        10 DL100-RUNTOT-YTD PIC 9(7)V99.
+003180     05 DL100-RUNTOT-CNT PIC 999 COMP VALUE ZERO.
+003190     05 DL100-RUNTOT-FOUND-IDX PIC 999 COMP VALUE ZERO.
+003195     05 DL100-RUNTOT-SKIP-SW PIC X VALUE 'N'.
+003196        88 DL100-RUNTOT-SKIPPED       VALUE 'Y'.
+003197        88 DL100-RUNTOT-NOT-SKIPPED   VALUE 'N'.
+003200     05 DL100-MTD-ALL-TOTAL PIC 9(7)V99 VALUE ZERO.
+003210     05 DL100-YTD-ALL-TOTAL PIC 9(7)V99 VALUE ZERO.
+003220
+003230*----------------------------------------------------------------
+003240* Cross-project employee summary table - one row per distinct
+003250* EMP_NUM seen this run, accumulating hours and charges from
+003260* every project the employee billed time against.
+003270*----------------------------------------------------------------
+003280 01  DL100-EMPSUM-AREAS.
+003290     05 DL100-EMPSUM-TAB OCCURS 999 TIMES
+003300                          INDEXED BY DL100-EMPSUM-IDX.
+003310        10 DL100-EMPSUM-EMP-NUM PIC 999.
+003320        10 DL100-EMPSUM-EMP-NAME PIC A(22).
+003330        10 DL100-EMPSUM-HOURS PIC 9(5)V9.
+003340        10 DL100-EMPSUM-CHG PIC 9(7)V99.
+003350     05 DL100-EMPSUM-CNT PIC 999 COMP VALUE ZERO.
+003360     05 DL100-EMPSUM-FOUND-IDX PIC 999 COMP VALUE ZERO.
+003365     05 DL100-EMPSUM-SKIP-SW PIC X VALUE 'N'.
+003366        88 DL100-EMPSUM-SKIPPED       VALUE 'Y'.
+003367        88 DL100-EMPSUM-NOT-SKIPPED   VALUE 'N'.
+003370     05 DL100-EMPSUM-ALL-HOURS PIC 9(7)V9 VALUE ZERO.
+003380     05 DL100-EMPSUM-ALL-CHG PIC 9(8)V99 VALUE ZERO.
+003390
+003400*----------------------------------------------------------------
+003410* Project budget table - the approved budget per PROJ_NUM, used
+003420* to flag a project subtotal that has gone over budget.
+003430*----------------------------------------------------------------
+003440 01  DL100-BUDGET-AREAS.
+003450     05 DL100-BUDGET-STATUS PIC XX VALUE SPACES.
+003460     05 DL100-BUDGET-TAB OCCURS 100 TIMES
+003470                          INDEXED BY DL100-BUDGET-IDX.
+003480        10 DL100-BUDGET-PROJ PIC 99.
+003490        10 DL100-BUDGET-AMT PIC 9(7)V99.
+003500     05 DL100-BUDGET-CNT PIC 999 COMP VALUE ZERO.
+003510     05 DL100-BUDGET-FOUND-IDX PIC 999 COMP VALUE ZERO.
+003520     05 DL100-BUDGET-VARIANCE PIC S9(7)V99 VALUE ZERO.
+003530     05 DL100-BUDGET-DISPLAY PIC $ZZZ,ZZZ.99.
+003570
+003580*----------------------------------------------------------------
+003590* Restart checkpoint areas - a non-empty checkpoint file at
+003600* start-up means the prior attempt at this run abended partway
+003610* through, and DATA-IN should be skipped through the last
+003620* project closed out before this run takes up billing again.
+003630*----------------------------------------------------------------
+003640 01  DL100-CHECKPT-AREAS.
+003650     05 DL100-CHECKPT-STATUS PIC XX VALUE SPACES.
+003660     05 DL100-CHECKPT-FOUND-SW PIC X VALUE 'N'.
+003670        88 DL100-CHECKPT-FOUND        VALUE 'Y'.
+003680        88 DL100-CHECKPT-NOT-FOUND    VALUE 'N'.
+003690     05 DL100-RESTART-PROJ-NUM PIC 99 VALUE ZERO.
+003700     05 DL100-RESTART-TOTAL-ALL PIC 9(7)V99 VALUE ZERO.
+003701     05 DL100-RESTART-CLOSED-SW PIC X VALUE 'Y'.
+003702        88 DL100-RESTART-CLOSED       VALUE 'Y'.
+003703        88 DL100-RESTART-NOT-CLOSED   VALUE 'N'.
+003704     05 DL100-RESTART-INPROJ-CNT PIC 9(5) VALUE ZERO.
+003705     05 DL100-RESTART-PROJ-TOTAL PIC 9(7)V99 VALUE ZERO.
+003706     05 DL100-RESTART-PAGE-NUM PIC 999 VALUE ZERO.
+003707     05 DL100-RESTART-LINE-CNT PIC 999 VALUE ZERO.
+003710     05 DL100-SKIP-SW PIC X VALUE 'N'.
+003720        88 DL100-SKIPPING             VALUE 'Y'.
+003730        88 DL100-NOT-SKIPPING         VALUE 'N'.
+003740
+003750 01  CLOSE-1.
+003760     05 PIC X(40) VALUE '- - - - - - - - - - - - - - - - - - - -'.
+003770     05 PIC X(40) VALUE '- - - - - - - - - - - - - - - - - - - -'.
+003780     05 PIC X(40) VALUE '- - - - - - - - - - - - - - -'.
+003790
+003800 01  HEAD-1.
+003810     05  PIC X(1) VALUE SPACES.
+003820     05  PIC X(5) VALUE 'PROJ.'.
+003830     05  PIC X(3) VALUE SPACES.
+003840     05  PIC X(7) VALUE 'PROJECT'.
+003850     05  PIC X(5) VALUE SPACES.
+003860     05  PIC X(8) VALUE 'EMPLOYEE'.
+003870     05  PIC X(2) VALUE SPACES.
+003880     05  PIC X(8) VALUE 'EMPLOYEE'.
+003890     05  PIC X(14) VALUE SPACES.
+003900     05  PIC X(3) VALUE 'JOB'.
+003910     05  PIC X(21) VALUE SPACES.
+003920     05  PIC X(4) VALUE 'CHG/'.
+003930     05  PIC X(8) VALUE SPACES.
+003940     05  PIC X(5) VALUE 'HOURS'.
+003950     05  PIC X(4) VALUE SPACES.
+003960     05  PIC X(5) VALUE 'TOTAL'.
+003970     05  PIC X(3) VALUE SPACES.
+003980     05  PIC X(5) VALUE 'PAGE '.
+003990     05  OUT-PAGE-NUM PIC ZZZ9.
+004000
+004010 01  HEAD-2.
+004020     05  PIC X(1) VALUE SPACES.
+004030     05  PIC X(4) VALUE 'NUM.'.
+004040     05  PIC X(4) VALUE SPACES.
+004050     05  PIC X(5) VALUE 'NAME.'.
+004060     05  PIC X(7) VALUE SPACES.
+004070     05  PIC X(4) VALUE 'NUM.'.
+004080     05  PIC X(6) VALUE SPACES.
+004090     05  PIC X(4) VALUE 'NAME'.
+004100     05  PIC X(18) VALUE SPACES.
+004110     05  PIC X(5) VALUE 'CLASS'.
+004120     05  PIC X(19) VALUE SPACES.
+004130     05  PIC X(4) VALUE 'HOUR'.
+004140     05  PIC X(8) VALUE SPACES.
+004150     05  PIC X(6) VALUE 'BILLED'.
+004160     05  PIC X(3) VALUE SPACES.
+004170     05  PIC X(6) VALUE 'CHARGE'.
+004180
+004190 01  PROJ-NO.
+004200     05 PIC X(15) VALUE SPACES.
+004210     05 PIC X(11) VALUE 'PROJECT No.'.
+004220     05 PROJ-NUM-OUT PIC 99.
+004230
+004240 01  PROJ-NAME.
+004250     05 PIC X(15) VALUE SPACES.
+004260     05 PIC X(15) VALUE 'PROJECT NAME: '.
+004270     05 PROJ-NAME-OUT PIC X(12).
+004280
+004290 01  EMP-DETAIL.
+004300     05 PIC X(1) VALUE SPACES.
+004310     05 OUT-PROJ-NUM PIC XX.
+004320     05 PIC X(4) VALUE SPACES.
+004330     05 OUT-PROJ-NAME PIC X(10).
+004340     05 PIC X(4) VALUE SPACES.
+004350     05 OUT-EMP-NUM PIC 999.
+004360     05 PIC X(7) VALUE SPACES.
+004370     05 OUT-EMP-NAME PIC X(22).
+004380     05 OUT-JOB-CLASS PIC X(21).
+004390     05 PIC X(3) VALUE SPACES.
+004400     05 OUT-CHG-HOUR PIC $ZZZ.99.
+004410     05 PIC X(5) VALUE SPACES.
+004420     05 OUT-HOURS PIC 99.9.
+004430     05 PIC X(5) VALUE SPACES.
+004440     05 OUT-RESULT-CHG-HURS PIC $ZZ,ZZZ.99.
+004450
+004460 01  FOOT-PROJ.
+004470     05 PIC X(78) VALUE SPACES.
+004480     05 PIC X(20) VALUE '- - Subtotal - -'.
+004490     05 OUT-TOTAL-CHG-HUS-PROJ PIC $ZZ,ZZZ.99.
+004500     05 PIC X(7) VALUE ' MTD: '.
+004510     05 OUT-MTD-CHG-PROJ PIC $ZZZ,ZZZ.99.
+004520     05 PIC X(7) VALUE ' YTD: '.
+004530     05 OUT-YTD-CHG-PROJ PIC $ZZZ,ZZZ.99.
+004540     05 PIC X(1) VALUE SPACES.
+004550     05 OUT-BUDGET-LABEL PIC X(13).
+004560     05 OUT-BUDGET-AMT PIC X(11).
+004570
+004580 01  FOOT-1.
+004590     05 PIC X(84) VALUE SPACES.
+004600     05 PIC X(14)   VALUE 'Total'.
+004610     05 OUT-TOTAL-CHG-HUS-ALL PIC $ZZ,ZZZ.99.
+004620     05 PIC X(7) VALUE ' MTD: '.
+004630     05 OUT-MTD-CHG-ALL PIC $ZZZ,ZZZ.99.
+004640     05 PIC X(7) VALUE ' YTD: '.
+004650     05 OUT-YTD-CHG-ALL PIC $ZZZ,ZZZ.99.
+004660
+004670*----------------------------------------------------------------
+004680* Sequence-error exception line layout.
+004690*----------------------------------------------------------------
+004700 01  SEQERR-LINE.
+004710     05 SEQERR-PROJ-NUM PIC 99.
+004720     05 PIC X(2) VALUE SPACES.
+004730     05 SEQERR-EMP-NUM PIC 999.
+004740     05 PIC X(2) VALUE SPACES.
+004750     05 SEQERR-EMP-NAME PIC X(22).
+004760     05 PIC X(2) VALUE SPACES.
+004770     05 SEQERR-REASON PIC X(60).
+004780
+004790*----------------------------------------------------------------
+004800* Rejected-record line layout.
+004810*----------------------------------------------------------------
+004820 01  REJECT-LINE.
+004830     05 REJECT-PROJ-NUM PIC 99.
+004840     05 PIC X(2) VALUE SPACES.
+004850     05 REJECT-EMP-NUM PIC 999.
+004860     05 PIC X(2) VALUE SPACES.
+004870     05 REJECT-EMP-NAME PIC X(22).
+004880     05 PIC X(2) VALUE SPACES.
+004890     05 REJECT-REASON PIC X(40).
+004900
+004910*----------------------------------------------------------------
+004920* Rate exception line layout.
+004930*----------------------------------------------------------------
+004940 01  RATEEXC-LINE.
+004950     05 RATEEXC-PROJ-NUM PIC 99.
+004960     05 PIC X(2) VALUE SPACES.
+004970     05 RATEEXC-EMP-NUM PIC 999.
+004980     05 PIC X(2) VALUE SPACES.
+004990     05 RATEEXC-JOB-CLASS PIC A(21).
+005000     05 PIC X(2) VALUE SPACES.
+005010     05 RATEEXC-INPUT-RATE PIC $ZZZ.99.
+005020     05 PIC X(2) VALUE SPACES.
+005030     05 RATEEXC-APPROVED-RATE PIC $ZZZ.99.
+005040     05 PIC X(2) VALUE SPACES.
+005050     05 RATEEXC-REASON PIC X(48).
+005060
+005070*----------------------------------------------------------------
+005080* Comma-delimited extract line layout - column order matches
+005090* CSV-HEADING below.
+005100*----------------------------------------------------------------
+005110 01  CSV-HEADING.
+005120     05 PIC X(34) VALUE 'PROJ_NUM,PROJ_NAME,EMP_NUM,EMP_NAM'.
+005130     05 PIC X(34) VALUE 'E,JOB_CLASS,CHG_HOUR,HOURS,RESULT_'.
+005140     05 PIC X(8)  VALUE 'CHG_HURS'.
+005150
+005160 01  CSV-LINE.
+005170     05 CSV-PROJ-NUM PIC 99.
+005180     05 PIC X(1) VALUE ','.
+005190     05 CSV-PROJ-NAME PIC X(12).
+005200     05 PIC X(1) VALUE ','.
+005210     05 CSV-EMP-NUM PIC 999.
+005220     05 PIC X(1) VALUE ','.
+005230     05 CSV-EMP-NAME PIC X(22).
+005240     05 PIC X(1) VALUE ','.
+005250     05 CSV-JOB-CLASS PIC X(21).
+005260     05 PIC X(1) VALUE ','.
+005270     05 CSV-CHG-HOUR PIC ZZ9.99.
+005280     05 PIC X(1) VALUE ','.
+005290     05 CSV-HOURS PIC Z9.9.
+005300     05 PIC X(1) VALUE ','.
+005310     05 CSV-RESULT-CHG-HURS PIC ZZZZ9.99.
+005320
+005330*----------------------------------------------------------------
+005340* Cross-project employee summary report line layouts.
+005350*----------------------------------------------------------------
+005360 01  EMPSUM-CLOSE-1.
+005370     05 PIC X(40) VALUE '- - - - - - - - - - - - - - - - - - - -'.
+005380     05 PIC X(20) VALUE '- - - - - - - - - -'.
+005390
+005392 01  EMPSUM-RESTART-NOTE.
+005393     05 PIC X(1) VALUE SPACES.
+005394     05 PIC X(53) VALUE
+005395         '*** RUN RESUMED FROM A CHECKPOINT - TOTALS ABOVE OMIT'.
+005396     05 PIC X(19) VALUE ' ANY PROJECT CLOSED'.
+005397     05 PIC X(23) VALUE ' BEFORE THE RESTART ***'.
+005400 01  EMPSUM-HEAD-1.
+005410     05 PIC X(1) VALUE SPACES.
+005420     05 PIC X(8) VALUE 'EMPLOYEE'.
+005430     05 PIC X(6) VALUE SPACES.
+005440     05 PIC X(8) VALUE 'EMPLOYEE'.
+005450     05 PIC X(20) VALUE SPACES.
+005460     05 PIC X(5) VALUE 'HOURS'.
+005470     05 PIC X(4) VALUE SPACES.
+005480     05 PIC X(5) VALUE 'TOTAL'.
+005490
+005500 01  EMPSUM-HEAD-2.
+005510     05 PIC X(1) VALUE SPACES.
+005520     05 PIC X(4) VALUE 'NUM.'.
+005530     05 PIC X(10) VALUE SPACES.
+005540     05 PIC X(4) VALUE 'NAME'.
+005550     05 PIC X(25) VALUE SPACES.
+005560     05 PIC X(6) VALUE 'BILLED'.
+005570     05 PIC X(3) VALUE SPACES.
+005580     05 PIC X(6) VALUE 'CHARGE'.
+005590
+005600 01  EMPSUM-DETAIL.
+005610     05 PIC X(1) VALUE SPACES.
+005620     05 EMPSUM-OUT-EMP-NUM PIC 999.
+005630     05 PIC X(7) VALUE SPACES.
+005640     05 EMPSUM-OUT-EMP-NAME PIC X(22).
+005650     05 PIC X(5) VALUE SPACES.
+005660     05 EMPSUM-OUT-HOURS PIC ZZZZ9.9.
+005670     05 PIC X(4) VALUE SPACES.
+005680     05 EMPSUM-OUT-CHG PIC $ZZZ,ZZZ.99.
+005690
+005700 01  EMPSUM-FOOT-1.
+005710     05 PIC X(33) VALUE SPACES.
+005720     05 PIC X(5) VALUE 'Total'.
+005730     05 EMPSUM-OUT-ALL-HOURS PIC ZZZZ9.9.
+005740     05 PIC X(4) VALUE SPACES.
+005750     05 EMPSUM-OUT-ALL-CHG PIC $ZZZ,ZZZ.99.
+005760
+005770 PROCEDURE DIVISION.
+005780******************************************************************
+005790* 0000-MAINLINE-RTN
+005800* Opens the files, drives the read/process loop and closes out
+005810* the report.
+005820******************************************************************
+005830 0000-MAINLINE-RTN.
+005840     PERFORM 1000-INITIALIZE-RTN
+005850         THRU 1000-INITIALIZE-EXIT.
+005860
+005870     PERFORM 2000-READ-PROCESS-RTN
+005880         THRU 2000-READ-PROCESS-EXIT
+005890         UNTIL ARE-MORE-REC = 'NO '.
+005900
+005910     PERFORM 8000-TERMINATE-RTN
+005920         THRU 8000-TERMINATE-EXIT.
+005930
+005940     STOP RUN.
+005950
+005960******************************************************************
+005970* 1000-INITIALIZE-RTN
+005980* Opens all files and writes the report column headings.
+005990******************************************************************
+006000 1000-INITIALIZE-RTN.
+006010     PERFORM 1005-SET-RUN-DATE-RTN
+006020         THRU 1005-SET-RUN-DATE-EXIT.
+006030
+006040     PERFORM 1008-BUILD-FILE-NAMES-RTN
+006050         THRU 1008-BUILD-FILE-NAMES-EXIT.
+006055
+006056     PERFORM 1100-LOAD-JOBRATE-RTN
+006057         THRU 1100-LOAD-JOBRATE-EXIT.
+006058
+006059     PERFORM 1150-LOAD-RUNTOT-RTN
+006061         THRU 1150-LOAD-RUNTOT-EXIT.
+006062
+006063     PERFORM 1170-LOAD-BUDGET-RTN
+006064         THRU 1170-LOAD-BUDGET-EXIT.
+006065
+006066*    Checkpoint must load after the running-totals master so a
+006067*    restart can roll each already-closed project's day total
+006068*    forward into DL100-RUNTOT-TAB before any output file is
+006069*    opened - at that point DL100-CHECKPT-FOUND-SW also tells us
+006070*    whether the output files below should extend a prior
+006071*    attempt's files or start them fresh.
+006072     PERFORM 1190-LOAD-CHECKPT-RTN
+006073         THRU 1190-LOAD-CHECKPT-EXIT.
+006074
+006075     OPEN INPUT DATA-IN.
+006076     IF DL100-CHECKPT-FOUND
+006077         OPEN EXTEND OUTPUT-OUT SEQERR-OUT RATEEXC-OUT
+006078                     CSV-OUT REJECT-OUT EMPSUM-OUT
+006079     ELSE
+006080         OPEN OUTPUT OUTPUT-OUT SEQERR-OUT RATEEXC-OUT
+006081                     CSV-OUT REJECT-OUT EMPSUM-OUT
+006082     END-IF.
+006083     OPEN OUTPUT RUNTOT-OUT.
+006150
+006260     IF DL100-CHECKPT-NOT-FOUND
+006270         PERFORM 1950-PRINT-HEADERS-RTN
+006280             THRU 1950-PRINT-HEADERS-EXIT
+006290     ELSE
+006295         MOVE DL100-RESTART-PAGE-NUM TO DL100-PAGE-NUM
+006297         MOVE DL100-RESTART-LINE-CNT TO DL100-LINE-CNT
+006296     END-IF.
+006300
+006305     IF DL100-CHECKPT-NOT-FOUND
+006306         WRITE CSV-REC-OUT FROM CSV-HEADING
+006307     END-IF.
+006320 1000-INITIALIZE-EXIT.
+006330     EXIT.
+006340
+006350******************************************************************
+006360* 1005-SET-RUN-DATE-RTN
+006370* Establishes the date this run's file names are stamped with.
+006380* Normally that is today's date, but operations can pass a run
+006390* date as a command-line parameter (via JCL/PARM) to reprocess or
+006400* restart a prior day's run under that day's file names instead
+006410* of today's.
+006420******************************************************************
+006430 1005-SET-RUN-DATE-RTN.
+006440     ACCEPT DL100-RUN-DATE FROM DATE.
+006450     ACCEPT DL100-SYS-DATE-8 FROM DATE YYYYMMDD.
+006460     ACCEPT DL100-PARM-DATE FROM COMMAND-LINE.
+006470     IF DL100-PARM-DATE IS NUMERIC
+006480         MOVE DL100-PARM-DATE TO DL100-FILE-DATE-8
+006490         MOVE DL100-PARM-DATE (3:2) TO DL100-RUN-YY
+006500         MOVE DL100-PARM-DATE (5:2) TO DL100-RUN-MM
+006510         MOVE DL100-PARM-DATE (7:2) TO DL100-RUN-DD
+006520     ELSE
+006530         MOVE DL100-SYS-DATE-8 TO DL100-FILE-DATE-8
+006540     END-IF.
+006550 1005-SET-RUN-DATE-EXIT.
+006560     EXIT.
+006570
+006580******************************************************************
+006590* 1008-BUILD-FILE-NAMES-RTN
+006600* Builds this run's date-stamped file names for every output
+006610* produced from the daily input extract, so a day's report,
+006620* extract, and exception listings land in their own dated files
+006630* instead of overwriting the prior day's.  DATA-IN itself keeps
+006640* its fixed name - the upstream extract still drops plain
+006641* 'C:\FinalData.txt' every day - and the running-totals master,
+006642* job-rate table, budget master, and checkpoint file are
+006643* cross-run state and also keep their fixed names.
+006660******************************************************************
+006670 1008-BUILD-FILE-NAMES-RTN.
+006680     MOVE 'C:\FinalData.txt' TO DL100-DATAIN-NAME.
+006700     STRING 'C:\6010405467-REPORT-' DL100-FILE-DATE-8 '.txt'
+006710         DELIMITED BY SIZE INTO DL100-REPORT-NAME.
+006720     STRING 'C:\6010405467-SEQERR-' DL100-FILE-DATE-8 '.txt'
+006730         DELIMITED BY SIZE INTO DL100-SEQERR-NAME.
+006740     STRING 'C:\6010405467-RATEEXC-' DL100-FILE-DATE-8 '.txt'
+006750         DELIMITED BY SIZE INTO DL100-RATEEXC-NAME.
+006760     STRING 'C:\6010405467-EXTRACT-' DL100-FILE-DATE-8 '.txt'
+006770         DELIMITED BY SIZE INTO DL100-EXTRACT-NAME.
+006780     STRING 'C:\6010405467-REJECTS-' DL100-FILE-DATE-8 '.txt'
+006790         DELIMITED BY SIZE INTO DL100-REJECT-NAME.
+006800     STRING 'C:\6010405467-EMPSUM-' DL100-FILE-DATE-8 '.txt'
+006810         DELIMITED BY SIZE INTO DL100-EMPSUM-NAME.
+006820 1008-BUILD-FILE-NAMES-EXIT.
+006830     EXIT.
+006840
+006850******************************************************************
+006860* 1100-LOAD-JOBRATE-RTN
+006870* Loads the approved job-class rate table. The master is
+006880* optional - if it is not present, no rate checking is done and
+006890* CHG_HOUR flows through as before.
+006900******************************************************************
+006910 1100-LOAD-JOBRATE-RTN.
+006920     OPEN INPUT JOBRATE-IN.
+006930     IF DL100-JOBRATE-STATUS EQUAL '00'
+006940         PERFORM 1110-READ-JOBRATE-RTN
+006950             THRU 1110-READ-JOBRATE-EXIT
+006960             UNTIL DL100-JOBRATE-STATUS NOT EQUAL '00'
+006970         CLOSE JOBRATE-IN
+006980     END-IF.
+006990 1100-LOAD-JOBRATE-EXIT.
+007000     EXIT.
+007010
+007020 1110-READ-JOBRATE-RTN.
+007030     READ JOBRATE-IN.
+007040     IF DL100-JOBRATE-STATUS EQUAL '00'
+007045         IF DL100-RATE-CNT < 50
+007050             ADD 1 TO DL100-RATE-CNT
+007060             SET DL100-RATE-IDX TO DL100-RATE-CNT
+007070             MOVE JOBRATE-CLASS
+007080                 TO DL100-RATE-CLASS (DL100-RATE-IDX)
+007090             MOVE JOBRATE-CHG-HOUR
+007100                 TO DL100-RATE-CHG-HOUR (DL100-RATE-IDX)
+007105         ELSE
+007106             DISPLAY 'JOBRATE-IN: RATE TABLE FULL AT 50 CLASSES'
+007107                 ' - JOB CLASS ' JOBRATE-CLASS ' IGNORED'
+007108         END-IF
+007110     END-IF.
+007120 1110-READ-JOBRATE-EXIT.
+007130     EXIT.
+007140
+007150******************************************************************
+007160* 1150-LOAD-RUNTOT-RTN
+007170* Loads the running-totals master written by the prior run into
+007180* a table in memory. The master is optional - a first-ever run
+007190* simply starts every project's MTD/YTD at zero.
+007200******************************************************************
+007210 1150-LOAD-RUNTOT-RTN.
+007220     OPEN INPUT RUNTOT-IN.
+007230     IF DL100-RUNTOT-STATUS EQUAL '00'
+007240         PERFORM 1160-READ-RUNTOT-RTN
+007250             THRU 1160-READ-RUNTOT-EXIT
+007260             UNTIL DL100-RUNTOT-STATUS NOT EQUAL '00'
+007270         CLOSE RUNTOT-IN
+007280     END-IF.
+007290 1150-LOAD-RUNTOT-EXIT.
+007300     EXIT.
+007310
+007320 1160-READ-RUNTOT-RTN.
+007330     READ RUNTOT-IN.
+007340     IF DL100-RUNTOT-STATUS EQUAL '00'
+007350         ADD 1 TO DL100-RUNTOT-CNT
+007360         SET DL100-RUNTOT-IDX TO DL100-RUNTOT-CNT
+007370         MOVE RUNTOT-IN-PROJ-NUM
+007380             TO DL100-RUNTOT-PROJ (DL100-RUNTOT-IDX)
+007390         MOVE RUNTOT-IN-YY TO DL100-RUNTOT-YY (DL100-RUNTOT-IDX)
+007400         MOVE RUNTOT-IN-MM TO DL100-RUNTOT-MM (DL100-RUNTOT-IDX)
+007410         MOVE RUNTOT-IN-MTD-CHG
+007420             TO DL100-RUNTOT-MTD (DL100-RUNTOT-IDX)
+007430         MOVE RUNTOT-IN-YTD-CHG
+007440             TO DL100-RUNTOT-YTD (DL100-RUNTOT-IDX)
+007450     END-IF.
+007460 1160-READ-RUNTOT-EXIT.
+007470     EXIT.
+007480
+007490******************************************************************
+007500* 1170-LOAD-BUDGET-RTN
+007510* Loads the approved project budget table. The master is
+007520* optional - if it is not present, no budget is shown and no
+007530* project is flagged over budget.
+007540******************************************************************
+007550 1170-LOAD-BUDGET-RTN.
+007560     OPEN INPUT BUDGET-IN.
+007570     IF DL100-BUDGET-STATUS EQUAL '00'
+007580         PERFORM 1180-READ-BUDGET-RTN
+007590             THRU 1180-READ-BUDGET-EXIT
+007600             UNTIL DL100-BUDGET-STATUS NOT EQUAL '00'
+007610         CLOSE BUDGET-IN
+007620     END-IF.
+007630 1170-LOAD-BUDGET-EXIT.
+007640     EXIT.
+007650
+007660 1180-READ-BUDGET-RTN.
+007670     READ BUDGET-IN.
+007680     IF DL100-BUDGET-STATUS EQUAL '00'
+007685         IF DL100-BUDGET-CNT < 100
+007690             ADD 1 TO DL100-BUDGET-CNT
+007700             SET DL100-BUDGET-IDX TO DL100-BUDGET-CNT
+007710             MOVE BUDGET-PROJ-NUM
+007720                 TO DL100-BUDGET-PROJ (DL100-BUDGET-IDX)
+007730             MOVE BUDGET-AMOUNT
+007740                 TO DL100-BUDGET-AMT (DL100-BUDGET-IDX)
+007745         ELSE
+007746             DISPLAY 'BUDGET-IN: BUDGET TABLE FULL AT 100'
+007747                 ' PROJECTS - PROJECT ' BUDGET-PROJ-NUM ' IGNORED'
+007748         END-IF
+007750     END-IF.
+007760 1180-READ-BUDGET-EXIT.
+007770     EXIT.
+007780
+007790******************************************************************
+007800* 1190-LOAD-CHECKPT-RTN
+007810* Reads the checkpoint file left by a prior attempt at this run,
+007820* if any. A non-empty file means that run abended partway
+007830* through. A checkpoint row is written both when a project group
+007832* closes and, as a watermark, after every billed record of a
+007834* group still open - the last row read tells this run whether it
+007836* is resuming after a fully closed project or partway through one,
+007838* and how many of that open project's records were already billed
+007840* and must not be billed again. Every closed-project row read is
+007842* also replayed into DL100-RUNTOT-TAB and the closed-project table,
+007844* since the DATA-IN records that would normally do that are the
+007846* very ones this run skips. On a restart the checkpoint file is
+007848* then reopened EXTEND so the carried-forward records survive
+007850* alongside this run's own; on a normal start it is opened fresh.
+007910******************************************************************
+007920 1190-LOAD-CHECKPT-RTN.
+007930     OPEN INPUT CHECKPT-FILE.
+007940     IF DL100-CHECKPT-STATUS EQUAL '00'
+007950         PERFORM 1195-READ-CHECKPT-RTN
+007960             THRU 1195-READ-CHECKPT-EXIT
+007970             UNTIL DL100-CHECKPT-STATUS NOT EQUAL '00'
+007980         CLOSE CHECKPT-FILE
+007990     END-IF.
+008000     IF DL100-CHECKPT-FOUND
+008010         MOVE DL100-RESTART-TOTAL-ALL TO TOTAL-CHG-HUS-ALL
+008020         MOVE 'Y' TO DL100-SKIP-SW
+008030         OPEN EXTEND CHECKPT-FILE
+008035         IF DL100-RESTART-CLOSED
+008036             MOVE ZERO TO TOTAL-CHG-HUS-PROJ
+008037             MOVE ZERO TO CHECK-PROJ-NUM
+008038             MOVE 'YES' TO FIRST-REC
+008039         ELSE
+008040             MOVE DL100-RESTART-PROJ-TOTAL TO TOTAL-CHG-HUS-PROJ
+008041             MOVE DL100-RESTART-PROJ-NUM TO CHECK-PROJ-NUM
+008042             MOVE 'NO ' TO FIRST-REC
+008043             MOVE 'N' TO DL100-FIRST-LINE-SW
+008044             MOVE DL100-RESTART-INPROJ-CNT TO DL100-INPROJ-REC-CNT
+008045         END-IF
+008046     ELSE
+008050         OPEN OUTPUT CHECKPT-FILE
+008051         MOVE ZERO TO TOTAL-CHG-HUS-PROJ
+008052         MOVE ZERO TO CHECK-PROJ-NUM
+008053     END-IF.
+008070 1190-LOAD-CHECKPT-EXIT.
+008080     EXIT.
+008090
+008100 1195-READ-CHECKPT-RTN.
+008110     READ CHECKPT-FILE.
+008120     IF DL100-CHECKPT-STATUS EQUAL '00'
+008130         MOVE 'Y' TO DL100-CHECKPT-FOUND-SW
+008140         MOVE CHECKPT-PROJ-NUM TO DL100-RESTART-PROJ-NUM
+008150         MOVE CHECKPT-TOTAL-ALL TO DL100-RESTART-TOTAL-ALL
+008152         MOVE CHECKPT-CLOSED-SW TO DL100-RESTART-CLOSED-SW
+008154         MOVE CHECKPT-INPROJ-CNT TO DL100-RESTART-INPROJ-CNT
+008156         MOVE CHECKPT-PROJ-TOTAL TO DL100-RESTART-PROJ-TOTAL
+008158         MOVE CHECKPT-PAGE-NUM TO DL100-RESTART-PAGE-NUM
+008159         MOVE CHECKPT-LINE-CNT TO DL100-RESTART-LINE-CNT
+008160         IF DL100-RESTART-CLOSED
+008162             MOVE CHECKPT-PROJ-NUM TO CHECK-PROJ-NUM
+008170             MOVE CHECKPT-PROJ-TOTAL TO TOTAL-CHG-HUS-PROJ
+008180             PERFORM 2350-UPDATE-RUNTOT-RTN
+008190                 THRU 2350-UPDATE-RUNTOT-EXIT
+008192             IF DL100-CLOSED-PROJ-CNT < 100
+008193                 ADD 1 TO DL100-CLOSED-PROJ-CNT
+008194                 SET DL100-CLOSED-IDX TO DL100-CLOSED-PROJ-CNT
+008195                 MOVE CHECKPT-PROJ-NUM
+008196                     TO DL100-CLOSED-PROJ-TAB (DL100-CLOSED-IDX)
+008197             END-IF
+008200         END-IF
+008201     END-IF.
+008210 1195-READ-CHECKPT-EXIT.
+008220     EXIT.
+008130
+008140******************************************************************
+008150* 1900-CHECK-PAGE-BREAK-RTN
+008160* Starts a new page (and reprints the column headings) before
+008170* the line about to be written would run past the bottom of the
+008180* current page.
+008190******************************************************************
+008200 1900-CHECK-PAGE-BREAK-RTN.
+008210     IF DL100-LINE-CNT GREATER OR EQUAL DL100-LINES-PER-PAGE
+008220         PERFORM 1950-PRINT-HEADERS-RTN
+008230             THRU 1950-PRINT-HEADERS-EXIT
+008240     END-IF.
+008250     ADD 1 TO DL100-LINE-CNT.
+008260 1900-CHECK-PAGE-BREAK-EXIT.
+008270     EXIT.
+008280
+008290******************************************************************
+008300* 1950-PRINT-HEADERS-RTN
+008310* Writes the column headings at the top of a new page, with the
+008320* current page number, and resets the page line counter.
+008330******************************************************************
+008340 1950-PRINT-HEADERS-RTN.
+008350     ADD 1 TO DL100-PAGE-NUM.
+008360     MOVE DL100-PAGE-NUM TO OUT-PAGE-NUM.
+008370     WRITE OUTPUT-REC-OUT FROM HEAD-1
+008380           AFTER ADVANCING PAGE.
+008390     WRITE OUTPUT-REC-OUT FROM HEAD-2
+008400           AFTER ADVANCING 1 LINE.
+008410     WRITE OUTPUT-REC-OUT FROM CLOSE-1
+008420           AFTER ADVANCING 1 LINE.
+008430     MOVE ZERO TO DL100-LINE-CNT.
+008440 1950-PRINT-HEADERS-EXIT.
+008450     EXIT.
+008460
+008470******************************************************************
+008480* 2000-READ-PROCESS-RTN
+008490* Reads one DATA-IN record and routes it to the control-break
+008500* logic, or flags end-of-file.
+008510******************************************************************
+008520 2000-READ-PROCESS-RTN.
+008530     READ DATA-IN
+008540         AT END
+008550             MOVE 'NO ' TO ARE-MORE-REC
+008560         NOT AT END
+008570             PERFORM 2055-CHECK-SKIP-RTN
+008580                 THRU 2055-CHECK-SKIP-EXIT
+008590             IF DL100-NOT-SKIPPING
+008600                 PERFORM 2060-VALIDATE-RECORD-RTN
+008610                     THRU 2060-VALIDATE-RECORD-EXIT
+008620                 IF DL100-VALID-ERROR
+008630                     PERFORM 2070-WRITE-REJECT-RTN
+008640                         THRU 2070-WRITE-REJECT-EXIT
+008650                 ELSE
+008660                     PERFORM 2100-CHECK-SEQUENCE-RTN
+008670                         THRU 2100-CHECK-SEQUENCE-EXIT
+008680                     IF DL100-SEQ-ERROR
+008690                         PERFORM 2150-WRITE-SEQERR-RTN
+008700                             THRU 2150-WRITE-SEQERR-EXIT
+008710                     ELSE
+008720                         PERFORM 2200-CHECK-FIRST-REC-RTN
+008730                             THRU 2200-CHECK-FIRST-REC-EXIT
+008740                     END-IF
+008750                 END-IF
+008760             END-IF
+008770     END-READ.
+008780 2000-READ-PROCESS-EXIT.
+008790     EXIT.
+008800
+008810******************************************************************
+008820* 2055-CHECK-SKIP-RTN
+008830* On a restart run, drops every record for a project that was
+008840* already closed out and checkpointed before the prior attempt
+008850* abended, and drops the leading records of a project that was
+008852* still open at the time of the abend, up through however many
+008854* of that project's records the last checkpoint already saw.
+008856* Skipping turns itself off for good once a record is reached
+008858* that neither test accounts for.
+008870******************************************************************
+008880 2055-CHECK-SKIP-RTN.
+008890     IF DL100-SKIPPING
+008892         PERFORM 2110-SEARCH-CLOSED-PROJ-RTN
+008894             THRU 2110-SEARCH-CLOSED-PROJ-EXIT
+008896         IF DL100-NOT-FOUND
+008900             IF PROJ_NUM EQUAL DL100-RESTART-PROJ-NUM
+008902                     AND DL100-RESTART-NOT-CLOSED
+008904                     AND DL100-INPROJ-SKIP-CNT
+008906                             LESS THAN DL100-RESTART-INPROJ-CNT
+008908                 ADD 1 TO DL100-INPROJ-SKIP-CNT
+008910             ELSE
+008912                 MOVE 'N' TO DL100-SKIP-SW
+008920             END-IF
+008930         END-IF
+008935     END-IF.
+008940 2055-CHECK-SKIP-EXIT.
+008950     EXIT.
+008960
+008970******************************************************************
+008980* 2060-VALIDATE-RECORD-RTN
+008990* Screens the incoming record for data that cannot be billed -
+009000* a zero employee number, zero hours, or a blank project/
+009010* employee name. A record that fails is kept off the sequence
+009020* check and out of the billing totals entirely.
+009030******************************************************************
+009040 2060-VALIDATE-RECORD-RTN.
+009050     MOVE 'N' TO DL100-VALID-ERROR-SW.
+009060     MOVE SPACES TO DL100-VALID-REASON.
+009070     EVALUATE TRUE
+009080         WHEN EMP_NUM EQUAL ZERO
+009090             MOVE 'Y' TO DL100-VALID-ERROR-SW
+009100             MOVE 'EMP_NUM IS ZERO' TO DL100-VALID-REASON
+009110         WHEN HOURS EQUAL ZERO
+009120             MOVE 'Y' TO DL100-VALID-ERROR-SW
+009130             MOVE 'HOURS IS ZERO' TO DL100-VALID-REASON
+009140         WHEN PROJ_NAME EQUAL SPACES
+009150             MOVE 'Y' TO DL100-VALID-ERROR-SW
+009160             MOVE 'PROJECT NAME IS BLANK' TO DL100-VALID-REASON
+009170         WHEN EMP_NAME EQUAL SPACES
+009180             MOVE 'Y' TO DL100-VALID-ERROR-SW
+009190             MOVE 'EMPLOYEE NAME IS BLANK' TO DL100-VALID-REASON
+009200     END-EVALUATE.
+009210 2060-VALIDATE-RECORD-EXIT.
+009220     EXIT.
+009230
+009240******************************************************************
+009250* 2070-WRITE-REJECT-RTN
+009260* Writes a record that failed data-validation to the
+009270* rejected-records listing.
+009280******************************************************************
+009290 2070-WRITE-REJECT-RTN.
+009300     MOVE PROJ_NUM TO REJECT-PROJ-NUM.
+009310     MOVE EMP_NUM TO REJECT-EMP-NUM.
+009320     MOVE EMP_NAME TO REJECT-EMP-NAME.
+009330     MOVE DL100-VALID-REASON TO REJECT-REASON.
+009340     WRITE REJECT-REC-OUT FROM REJECT-LINE
+009350           AFTER ADVANCING 1 LINE.
+009360 2070-WRITE-REJECT-EXIT.
+009370     EXIT.
+009380
+009390******************************************************************
+009400* 2100-CHECK-SEQUENCE-RTN
+009410* Flags a PROJ_NUM that repeats after its group has already been
+009420* subtotaled and closed - the sign that the extract is out of
+009430* sequence rather than genuinely sorted by project.
+009440******************************************************************
+009450 2100-CHECK-SEQUENCE-RTN.
+009460     MOVE 'N' TO DL100-SEQ-ERROR-SW.
+009470     IF PROJ_NUM NOT EQUAL CHECK-PROJ-NUM
+009480         PERFORM 2110-SEARCH-CLOSED-PROJ-RTN
+009490             THRU 2110-SEARCH-CLOSED-PROJ-EXIT
+009500         IF DL100-FOUND
+009510             MOVE 'Y' TO DL100-SEQ-ERROR-SW
+009520         END-IF
+009530     END-IF.
+009540 2100-CHECK-SEQUENCE-EXIT.
+009550     EXIT.
+009560
+009570******************************************************************
+009580* 2110-SEARCH-CLOSED-PROJ-RTN
+009590* Linear search of the closed-project table for the incoming
+009600* PROJ_NUM.
+009610******************************************************************
+009620 2110-SEARCH-CLOSED-PROJ-RTN.
+009630     MOVE 'N' TO DL100-FOUND-SW.
+009640     SET DL100-CLOSED-IDX TO 1.
+009650     PERFORM 2120-TEST-CLOSED-PROJ-RTN
+009660         THRU 2120-TEST-CLOSED-PROJ-EXIT
+009670         VARYING DL100-CLOSED-IDX FROM 1 BY 1
+009680         UNTIL DL100-CLOSED-IDX > DL100-CLOSED-PROJ-CNT
+009690            OR DL100-FOUND.
+009700 2110-SEARCH-CLOSED-PROJ-EXIT.
+009710     EXIT.
+009720
+009730 2120-TEST-CLOSED-PROJ-RTN.
+009740     IF DL100-CLOSED-PROJ-TAB (DL100-CLOSED-IDX) EQUAL PROJ_NUM
+009750         MOVE 'Y' TO DL100-FOUND-SW
+009760     END-IF.
+009770 2120-TEST-CLOSED-PROJ-EXIT.
+009780     EXIT.
+009790
+009800******************************************************************
+009810* 2150-WRITE-SEQERR-RTN
+009820* Writes the out-of-sequence record to the exceptions listing.
+009830* The record is excluded from all billing totals.
+009840******************************************************************
+009850 2150-WRITE-SEQERR-RTN.
+009860     MOVE PROJ_NUM TO SEQERR-PROJ-NUM.
+009870     MOVE EMP_NUM TO SEQERR-EMP-NUM.
+009880     MOVE EMP_NAME TO SEQERR-EMP-NAME.
+009890     MOVE 'PROJ_NUM OUT OF SEQUENCE - GROUP ALREADY SUBTOTALED'
+009900         TO SEQERR-REASON.
+009910     WRITE SEQERR-REC-OUT FROM SEQERR-LINE
+009920           AFTER ADVANCING 1 LINE.
+009930 2150-WRITE-SEQERR-EXIT.
+009940     EXIT.
+009950
+009960******************************************************************
+009970* 2200-CHECK-FIRST-REC-RTN
+009980* Starts a new project group the first time a PROJ_NUM is seen,
+009990* otherwise hands the record to ASSIGN-EMP-DETAIL.
+010000******************************************************************
+010010 2200-CHECK-FIRST-REC-RTN.
+010020     IF FIRST-REC EQUAL 'YES'
+010030         MOVE 'NO ' TO FIRST-REC
+010040         MOVE PROJ_NUM TO CHECK-PROJ-NUM
+010050         MOVE PROJ_NAME TO CHECK-PROJ-NAME
+010055         MOVE 'Y' TO DL100-FIRST-LINE-SW
+010057         MOVE ZERO TO DL100-INPROJ-REC-CNT
+010060         PERFORM 2400-CALCULATE-COST-PROJ-RTN
+010070             THRU 2400-CALCULATE-COST-PROJ-EXIT
+010080         PERFORM 2260-PRINT-EMP-DETAIL-RTN
+010090             THRU 2260-PRINT-EMP-DETAIL-EXIT
+010100     ELSE
+010110         PERFORM 2250-ASSIGN-EMP-DETAIL-RTN
+010120             THRU 2250-ASSIGN-EMP-DETAIL-EXIT
+010130     END-IF.
+010140 2200-CHECK-FIRST-REC-EXIT.
+010150     EXIT.
+010160
+010170******************************************************************
+010180* 2250-ASSIGN-EMP-DETAIL-RTN
+010190* Prints a detail line for the current group, or closes the
+010200* group out and starts the next one when PROJ_NUM changes.
+010210******************************************************************
+010220 2250-ASSIGN-EMP-DETAIL-RTN.
+010230     IF PROJ_NUM EQUAL CHECK-PROJ-NUM
+010240         PERFORM 2400-CALCULATE-COST-PROJ-RTN
+010250             THRU 2400-CALCULATE-COST-PROJ-EXIT
+010260         PERFORM 2260-PRINT-EMP-DETAIL-RTN
+010270             THRU 2260-PRINT-EMP-DETAIL-EXIT
+010280     ELSE
+010290         PERFORM 2300-PRINT-FOOT-PROJ-RTN
+010300             THRU 2300-PRINT-FOOT-PROJ-EXIT
+010310     END-IF.
+010320 2250-ASSIGN-EMP-DETAIL-EXIT.
+010330     EXIT.
+010340
+010350******************************************************************
+010360* 2260-PRINT-EMP-DETAIL-RTN
+010370* Prints the current DATA-IN record's billed detail as an
+010380* EMP-DETAIL line in the order the records arrived.  The project
+010390* number and name show only on the first line of the group. The
+010392* CSV extract line, employee summary update and in-project
+010394* checkpoint watermark all follow the EMP-DETAIL write rather
+010396* than precede it, so a record is never marked billed in the
+010398* checkpoint (and so silently skipped on a restart) unless its
+010399* line has actually made it onto the printed report.
+010400******************************************************************
+010410 2260-PRINT-EMP-DETAIL-RTN.
+010420     IF DL100-FIRST-LINE-SW EQUAL 'Y'
+010430         MOVE CHECK-PROJ-NUM TO OUT-PROJ-NUM
+010440         MOVE CHECK-PROJ-NAME TO OUT-PROJ-NAME
+010450         MOVE 'N' TO DL100-FIRST-LINE-SW
+010460     ELSE
+010470         MOVE SPACE TO OUT-PROJ-NUM
+010480         MOVE SPACE TO OUT-PROJ-NAME
+010490     END-IF.
+010500     MOVE EMP_NUM TO OUT-EMP-NUM.
+010510     MOVE EMP_NAME TO OUT-EMP-NAME.
+010520     MOVE JOB_CLASS TO OUT-JOB-CLASS.
+010530     MOVE CHG_HOUR TO OUT-CHG-HOUR.
+010540     MOVE HOURS TO OUT-HOURS.
+010550     MOVE RESULT-CHG-HURS TO OUT-RESULT-CHG-HURS.
+010560     PERFORM 1900-CHECK-PAGE-BREAK-RTN
+010570         THRU 1900-CHECK-PAGE-BREAK-EXIT.
+010580     WRITE OUTPUT-REC-OUT FROM EMP-DETAIL
+010590           AFTER ADVANCING 1 LINES.
+010592     PERFORM 2480-WRITE-CSV-DETAIL-RTN
+010594         THRU 2480-WRITE-CSV-DETAIL-EXIT.
+010596     PERFORM 2490-UPDATE-EMPSUM-RTN
+010598         THRU 2490-UPDATE-EMPSUM-EXIT.
+010599     ADD 1 TO DL100-INPROJ-REC-CNT.
+010601     PERFORM 2315-WRITE-INPROJ-CHECKPT-RTN
+010602         THRU 2315-WRITE-INPROJ-CHECKPT-EXIT.
+010600 2260-PRINT-EMP-DETAIL-EXIT.
+010610     EXIT.
+010620
+011850******************************************************************
+011860* 2300-PRINT-FOOT-PROJ-RTN
+011870* Prints the project subtotal, records the project as closed so
+011880* a later repeat of the same PROJ_NUM can be detected, then
+011890* starts the next group.
+011900******************************************************************
+011910 2300-PRINT-FOOT-PROJ-RTN.
+011960     PERFORM 2350-UPDATE-RUNTOT-RTN
+011970         THRU 2350-UPDATE-RUNTOT-EXIT.
+011980     MOVE TOTAL-CHG-HUS-PROJ TO OUT-TOTAL-CHG-HUS-PROJ.
+011990     PERFORM 2320-CHECK-BUDGET-RTN
+012000         THRU 2320-CHECK-BUDGET-EXIT.
+012010     PERFORM 1900-CHECK-PAGE-BREAK-RTN
+012020         THRU 1900-CHECK-PAGE-BREAK-EXIT.
+012030     WRITE OUTPUT-REC-OUT FROM FOOT-PROJ
+012040           AFTER ADVANCING 1 LINES.
+012050
+012060     IF DL100-CLOSED-PROJ-CNT < 100
+012065         ADD 1 TO DL100-CLOSED-PROJ-CNT
+012070         SET DL100-CLOSED-IDX TO DL100-CLOSED-PROJ-CNT
+012080         MOVE CHECK-PROJ-NUM
+012090             TO DL100-CLOSED-PROJ-TAB (DL100-CLOSED-IDX)
+012092     ELSE
+012094         DISPLAY 'CLOSED-PROJECT TABLE FULL AT 100 PROJECTS - '
+012096             'PROJECT ' CHECK-PROJ-NUM ' NO LONGER SEQUENCE-'
+012098             'PROTECTED'
+012099     END-IF.
+012100
+012110     PERFORM 2310-WRITE-CHECKPT-RTN
+012120         THRU 2310-WRITE-CHECKPT-EXIT.
+012130
+012140     MOVE 'YES' TO FIRST-REC.
+012150     MOVE 0 TO TOTAL-CHG-HUS-PROJ.
+012160     PERFORM 2200-CHECK-FIRST-REC-RTN
+012170         THRU 2200-CHECK-FIRST-REC-EXIT.
+012180 2300-PRINT-FOOT-PROJ-EXIT.
+012190     EXIT.
+012200
+012210******************************************************************
+012220* 2310-WRITE-CHECKPT-RTN
+012230* Records the project just closed out, its own day total, and
+012240* the grand total so far, so a rerun after an abend can resume
+012250* from here instead of reprocessing DATA-IN from the beginning.
+012260******************************************************************
+012270 2310-WRITE-CHECKPT-RTN.
+012280     MOVE CHECK-PROJ-NUM TO CHECKPT-PROJ-NUM.
+012282     MOVE 'Y' TO CHECKPT-CLOSED-SW.
+012283     MOVE ZERO TO CHECKPT-INPROJ-CNT.
+012285     MOVE TOTAL-CHG-HUS-PROJ TO CHECKPT-PROJ-TOTAL.
+012290     MOVE TOTAL-CHG-HUS-ALL TO CHECKPT-TOTAL-ALL.
+012295     MOVE DL100-PAGE-NUM TO CHECKPT-PAGE-NUM.
+012297     MOVE DL100-LINE-CNT TO CHECKPT-LINE-CNT.
+012300     WRITE CHECKPT-REC.
+012310 2310-WRITE-CHECKPT-EXIT.
+012320     EXIT.
+012321
+012322******************************************************************
+012323* 2315-WRITE-INPROJ-CHECKPT-RTN
+012324* Records a mid-group watermark after each billed record, so a
+012325* restart landing inside a still-open project group skips only
+012326* the records this attempt already wrote instead of reprocessing
+012327* or duplicating the whole group.
+012328******************************************************************
+012329 2315-WRITE-INPROJ-CHECKPT-RTN.
+012330     MOVE CHECK-PROJ-NUM TO CHECKPT-PROJ-NUM.
+012331     MOVE 'N' TO CHECKPT-CLOSED-SW.
+012332     MOVE DL100-INPROJ-REC-CNT TO CHECKPT-INPROJ-CNT.
+012333     MOVE TOTAL-CHG-HUS-PROJ TO CHECKPT-PROJ-TOTAL.
+012334     MOVE TOTAL-CHG-HUS-ALL TO CHECKPT-TOTAL-ALL.
+012335     MOVE DL100-PAGE-NUM TO CHECKPT-PAGE-NUM.
+012336     MOVE DL100-LINE-CNT TO CHECKPT-LINE-CNT.
+012337     WRITE CHECKPT-REC.
+012338 2315-WRITE-INPROJ-CHECKPT-EXIT.
+012338     EXIT.
+012330
+012340******************************************************************
+012350* 2320-CHECK-BUDGET-RTN
+012360* Looks up the project's approved budget and flags the subtotal
+012370* over budget when it exceeds the approved amount. When the
+012380* project has no budget on file, the budget columns print blank.
+012390******************************************************************
+012400 2320-CHECK-BUDGET-RTN.
+012420     MOVE SPACES TO OUT-BUDGET-LABEL.
+012430     MOVE SPACES TO OUT-BUDGET-AMT.
+012440     IF DL100-BUDGET-CNT GREATER THAN ZERO
+012450         PERFORM 2330-SEARCH-BUDGET-RTN
+012460             THRU 2330-SEARCH-BUDGET-EXIT
+012470         IF DL100-FOUND
+012480             SUBTRACT TOTAL-CHG-HUS-PROJ
+012490                 FROM DL100-BUDGET-AMT (DL100-BUDGET-FOUND-IDX)
+012500                 GIVING DL100-BUDGET-VARIANCE
+012510             IF DL100-BUDGET-VARIANCE LESS THAN ZERO
+012530                 MOVE 'OVER BUDGET: ' TO OUT-BUDGET-LABEL
+012540                 MULTIPLY DL100-BUDGET-VARIANCE BY -1
+012550                     GIVING DL100-BUDGET-DISPLAY
+012560                 MOVE DL100-BUDGET-DISPLAY TO OUT-BUDGET-AMT
+012570             ELSE
+012580                 MOVE 'REMAINING: ' TO OUT-BUDGET-LABEL
+012590                 MOVE DL100-BUDGET-VARIANCE
+012600                     TO DL100-BUDGET-DISPLAY
+012610                 MOVE DL100-BUDGET-DISPLAY TO OUT-BUDGET-AMT
+012620             END-IF
+012630         END-IF
+012640     END-IF.
+012650 2320-CHECK-BUDGET-EXIT.
+012660     EXIT.
+012670
+012680******************************************************************
+012690* 2330-SEARCH-BUDGET-RTN
+012700* Linear search of the project budget table for CHECK-PROJ-NUM.
+012710******************************************************************
+012720 2330-SEARCH-BUDGET-RTN.
+012730     MOVE 'N' TO DL100-FOUND-SW.
+012740     PERFORM 2335-TEST-BUDGET-RTN
+012750         THRU 2335-TEST-BUDGET-EXIT
+012760         VARYING DL100-BUDGET-IDX FROM 1 BY 1
+012770         UNTIL DL100-BUDGET-IDX > DL100-BUDGET-CNT
+012780            OR DL100-FOUND.
+012790 2330-SEARCH-BUDGET-EXIT.
+012800     EXIT.
+012810
+012820 2335-TEST-BUDGET-RTN.
+012830     IF DL100-BUDGET-PROJ (DL100-BUDGET-IDX) EQUAL CHECK-PROJ-NUM
+012840         MOVE 'Y' TO DL100-FOUND-SW
+012850         MOVE DL100-BUDGET-IDX TO DL100-BUDGET-FOUND-IDX
+012860     END-IF.
+012870 2335-TEST-BUDGET-EXIT.
+012880     EXIT.
+012890
+012900******************************************************************
+012910* 2350-UPDATE-RUNTOT-RTN
+012920* Rolls the project just closed into the running-totals table -
+012930* MTD resets when the project's stored month/year does not match
+012940* today's run date, YTD resets when the stored year does not.
+012950* Also prints that project's MTD/YTD into FOOT-PROJ and adds it
+012960* into the run's MTD/YTD grand totals for FOOT-1.  When the
+012965* table is already full and this is a new project, only the
+012966* current day's total is rolled into the grand totals below.
+012970******************************************************************
+012980 2350-UPDATE-RUNTOT-RTN.
+012990     MOVE 'N' TO DL100-FOUND-SW.
+012995     MOVE 'N' TO DL100-RUNTOT-SKIP-SW.
+013000     IF DL100-RUNTOT-CNT GREATER THAN ZERO
+013010         PERFORM 2360-SEARCH-RUNTOT-RTN
+013020             THRU 2360-SEARCH-RUNTOT-EXIT
+013030     END-IF.
+013040
+013050     IF DL100-NOT-FOUND
+013055         IF DL100-RUNTOT-CNT < 100
+013060             ADD 1 TO DL100-RUNTOT-CNT
+013070             SET DL100-RUNTOT-FOUND-IDX TO DL100-RUNTOT-CNT
+013080             MOVE CHECK-PROJ-NUM
+013090                 TO DL100-RUNTOT-PROJ (DL100-RUNTOT-FOUND-IDX)
+013100             MOVE ZERO TO DL100-RUNTOT-YY (DL100-RUNTOT-FOUND-IDX)
+013110             MOVE ZERO TO DL100-RUNTOT-MM (DL100-RUNTOT-FOUND-IDX)
+013120             MOVE ZERO
+013125                 TO DL100-RUNTOT-MTD (DL100-RUNTOT-FOUND-IDX)
+013130             MOVE ZERO
+013131                 TO DL100-RUNTOT-YTD (DL100-RUNTOT-FOUND-IDX)
+013135         ELSE
+013136             MOVE 'Y' TO DL100-RUNTOT-SKIP-SW
+013137             DISPLAY 'RUNTOT TABLE FULL AT 100 PROJECTS -'
+013138                 ' PROJECT ' CHECK-PROJ-NUM ' NOT CARRIED IN'
+013139                 ' MTD/YTD MASTER'
+013139         END-IF
+013140     END-IF.
+013150
+013155     IF DL100-RUNTOT-NOT-SKIPPED
+013160         IF DL100-RUNTOT-YY (DL100-RUNTOT-FOUND-IDX)
+013170                EQUAL DL100-RUN-YY
+013180            AND DL100-RUNTOT-MM (DL100-RUNTOT-FOUND-IDX)
+013190                   EQUAL DL100-RUN-MM
+013200             ADD TOTAL-CHG-HUS-PROJ
+013210                 TO DL100-RUNTOT-MTD (DL100-RUNTOT-FOUND-IDX)
+013220         ELSE
+013230             MOVE TOTAL-CHG-HUS-PROJ
+013240                 TO DL100-RUNTOT-MTD (DL100-RUNTOT-FOUND-IDX)
+013250         END-IF
+013260
+013270         IF DL100-RUNTOT-YY (DL100-RUNTOT-FOUND-IDX)
+013280                EQUAL DL100-RUN-YY
+013290             ADD TOTAL-CHG-HUS-PROJ
+013300                 TO DL100-RUNTOT-YTD (DL100-RUNTOT-FOUND-IDX)
+013310         ELSE
+013320             MOVE TOTAL-CHG-HUS-PROJ
+013330                 TO DL100-RUNTOT-YTD (DL100-RUNTOT-FOUND-IDX)
+013340         END-IF
+013350
+013360         MOVE DL100-RUN-YY
+013370             TO DL100-RUNTOT-YY (DL100-RUNTOT-FOUND-IDX)
+013380         MOVE DL100-RUN-MM
+013390             TO DL100-RUNTOT-MM (DL100-RUNTOT-FOUND-IDX)
+013400
+013410         MOVE DL100-RUNTOT-MTD (DL100-RUNTOT-FOUND-IDX)
+013420             TO OUT-MTD-CHG-PROJ
+013430         MOVE DL100-RUNTOT-YTD (DL100-RUNTOT-FOUND-IDX)
+013440             TO OUT-YTD-CHG-PROJ
+013450
+013460         ADD DL100-RUNTOT-MTD (DL100-RUNTOT-FOUND-IDX)
+013470             TO DL100-MTD-ALL-TOTAL
+013480         ADD DL100-RUNTOT-YTD (DL100-RUNTOT-FOUND-IDX)
+013490             TO DL100-YTD-ALL-TOTAL
+013495     ELSE
+013496         MOVE TOTAL-CHG-HUS-PROJ TO OUT-MTD-CHG-PROJ
+013497         MOVE TOTAL-CHG-HUS-PROJ TO OUT-YTD-CHG-PROJ
+013498         ADD TOTAL-CHG-HUS-PROJ TO DL100-MTD-ALL-TOTAL
+013499         ADD TOTAL-CHG-HUS-PROJ TO DL100-YTD-ALL-TOTAL
+013500     END-IF.
+013505 2350-UPDATE-RUNTOT-EXIT.
+013510     EXIT.
+013520
+013530******************************************************************
+013540* 2360-SEARCH-RUNTOT-RTN
+013550* Linear search of the running-totals table for CHECK-PROJ-NUM.
+013560******************************************************************
+013570 2360-SEARCH-RUNTOT-RTN.
+013580     PERFORM 2365-TEST-RUNTOT-RTN
+013590         THRU 2365-TEST-RUNTOT-EXIT
+013600         VARYING DL100-RUNTOT-IDX FROM 1 BY 1
+013610         UNTIL DL100-RUNTOT-IDX > DL100-RUNTOT-CNT
+013620            OR DL100-FOUND.
+013630 2360-SEARCH-RUNTOT-EXIT.
+013640     EXIT.
+013650
+013660 2365-TEST-RUNTOT-RTN.
+013670     IF DL100-RUNTOT-PROJ (DL100-RUNTOT-IDX) EQUAL CHECK-PROJ-NUM
+013680         MOVE 'Y' TO DL100-FOUND-SW
+013690         MOVE DL100-RUNTOT-IDX TO DL100-RUNTOT-FOUND-IDX
+013700     END-IF.
+013710 2365-TEST-RUNTOT-EXIT.
+013720     EXIT.
+013730
+013740******************************************************************
+013750* 2400-CALCULATE-COST-PROJ-RTN
+013760* Extends the employee's hours by the charge rate and rolls the
+013770* result into the project and grand totals.
+013780******************************************************************
+013790 2400-CALCULATE-COST-PROJ-RTN.
+013800     PERFORM 2450-CHECK-RATE-RTN
+013810         THRU 2450-CHECK-RATE-EXIT.
+013820     MULTIPLY CHG_HOUR BY HOURS GIVING RESULT-CHG-HURS.
+013830     MOVE RESULT-CHG-HURS TO OUT-RESULT-CHG-HURS.
+013840     ADD RESULT-CHG-HURS TO TOTAL-CHG-HUS-PROJ.
+013850     ADD RESULT-CHG-HURS TO TOTAL-CHG-HUS-ALL.
+013900 2400-CALCULATE-COST-PROJ-EXIT.
+013910     EXIT.
+013920
+013930******************************************************************
+013940* 2480-WRITE-CSV-DETAIL-RTN
+013950* Writes the billed detail line to the comma-delimited extract,
+013960* in parallel with the printed report.
+013970******************************************************************
+013980 2480-WRITE-CSV-DETAIL-RTN.
+013990     MOVE PROJ_NUM TO CSV-PROJ-NUM.
+014000     MOVE PROJ_NAME TO CSV-PROJ-NAME.
+014010     MOVE EMP_NUM TO CSV-EMP-NUM.
+014020     MOVE EMP_NAME TO CSV-EMP-NAME.
+014030     MOVE JOB_CLASS TO CSV-JOB-CLASS.
+014040     MOVE CHG_HOUR TO CSV-CHG-HOUR.
+014050     MOVE HOURS TO CSV-HOURS.
+014060     MOVE RESULT-CHG-HURS TO CSV-RESULT-CHG-HURS.
+014070     WRITE CSV-REC-OUT FROM CSV-LINE.
+014080 2480-WRITE-CSV-DETAIL-EXIT.
+014090     EXIT.
+014100
+014110******************************************************************
+014120* 2490-UPDATE-EMPSUM-RTN
+014130* Rolls the employee's hours and charge for this detail line
+014140* into the cross-project employee summary table, adding a new
+014150* row the first time EMP_NUM is seen.  An employee who would be
+014155* a new row once the table is already full is left off the
+014156* summary with a console warning instead of corrupting the table.
+014160******************************************************************
+014170 2490-UPDATE-EMPSUM-RTN.
+014175     MOVE 'N' TO DL100-EMPSUM-SKIP-SW.
+014180     PERFORM 2492-SEARCH-EMPSUM-RTN
+014190         THRU 2492-SEARCH-EMPSUM-EXIT.
+014200     IF DL100-NOT-FOUND
+014205         IF DL100-EMPSUM-CNT < 999
+014210             ADD 1 TO DL100-EMPSUM-CNT
+014220             SET DL100-EMPSUM-IDX TO DL100-EMPSUM-CNT
+014230             MOVE EMP_NUM
+014231                 TO DL100-EMPSUM-EMP-NUM (DL100-EMPSUM-IDX)
+014240             MOVE EMP_NAME
+014241                 TO DL100-EMPSUM-EMP-NAME (DL100-EMPSUM-IDX)
+014250             MOVE ZERO TO DL100-EMPSUM-HOURS (DL100-EMPSUM-IDX)
+014260             MOVE ZERO TO DL100-EMPSUM-CHG (DL100-EMPSUM-IDX)
+014270             MOVE DL100-EMPSUM-IDX TO DL100-EMPSUM-FOUND-IDX
+014275         ELSE
+014276             MOVE 'Y' TO DL100-EMPSUM-SKIP-SW
+014277             DISPLAY 'EMPSUM TABLE FULL AT 999 EMPLOYEES - '
+014278                 'EMPLOYEE ' EMP_NUM ' NOT CARRIED IN SUMMARY'
+014279         END-IF
+014280     END-IF.
+014285     IF DL100-EMPSUM-NOT-SKIPPED
+014290         ADD HOURS
+014300             TO DL100-EMPSUM-HOURS (DL100-EMPSUM-FOUND-IDX)
+014310         ADD RESULT-CHG-HURS
+014320             TO DL100-EMPSUM-CHG (DL100-EMPSUM-FOUND-IDX)
+014325     END-IF.
+014330 2490-UPDATE-EMPSUM-EXIT.
+014340     EXIT.
+014350
+014360******************************************************************
+014370* 2492-SEARCH-EMPSUM-RTN
+014380* Linear search of the employee summary table for EMP_NUM.
+014390******************************************************************
+014400 2492-SEARCH-EMPSUM-RTN.
+014410     MOVE 'N' TO DL100-FOUND-SW.
+014420     PERFORM 2494-TEST-EMPSUM-RTN
+014430         THRU 2494-TEST-EMPSUM-EXIT
+014440         VARYING DL100-EMPSUM-IDX FROM 1 BY 1
+014450         UNTIL DL100-EMPSUM-IDX > DL100-EMPSUM-CNT
+014460            OR DL100-FOUND.
+014470 2492-SEARCH-EMPSUM-EXIT.
+014480     EXIT.
+014490
+014500 2494-TEST-EMPSUM-RTN.
+014510     IF DL100-EMPSUM-EMP-NUM (DL100-EMPSUM-IDX) EQUAL EMP_NUM
+014520         MOVE 'Y' TO DL100-FOUND-SW
+014530         MOVE DL100-EMPSUM-IDX TO DL100-EMPSUM-FOUND-IDX
+014540     END-IF.
+014550 2494-TEST-EMPSUM-EXIT.
+014560     EXIT.
+014570
+014580******************************************************************
+014590* 2450-CHECK-RATE-RTN
+014600* Looks up JOB_CLASS in the approved rate table. When the
+014610* table holds a different CHG_HOUR than the input record, the
+014620* record is flagged on the rate-exceptions listing - it is
+014630* still billed at the CHG_HOUR on the input record.
+014640******************************************************************
+014650 2450-CHECK-RATE-RTN.
+014660     MOVE 'N' TO DL100-RATE-MISMATCH-SW.
+014670     IF DL100-RATE-CNT GREATER THAN ZERO
+014680         PERFORM 2460-SEARCH-JOBRATE-RTN
+014690             THRU 2460-SEARCH-JOBRATE-EXIT
+014700         IF DL100-FOUND
+014710            AND DL100-RATE-CHG-HOUR (DL100-RATE-FOUND-IDX)
+014720                   NOT EQUAL CHG_HOUR
+014730             MOVE 'Y' TO DL100-RATE-MISMATCH-SW
+014740         END-IF
+014750     END-IF.
+014760     IF DL100-RATE-MISMATCH
+014770         PERFORM 2470-WRITE-RATEEXC-RTN
+014780             THRU 2470-WRITE-RATEEXC-EXIT
+014790     END-IF.
+014800 2450-CHECK-RATE-EXIT.
+014810     EXIT.
+014820
+014830******************************************************************
+014840* 2460-SEARCH-JOBRATE-RTN
+014850* Linear search of the job-class rate table for JOB_CLASS.
+014860******************************************************************
+014870 2460-SEARCH-JOBRATE-RTN.
+014880     MOVE 'N' TO DL100-FOUND-SW.
+014890     PERFORM 2465-TEST-JOBRATE-RTN
+014900         THRU 2465-TEST-JOBRATE-EXIT
+014910         VARYING DL100-RATE-IDX FROM 1 BY 1
+014920         UNTIL DL100-RATE-IDX > DL100-RATE-CNT
+014930            OR DL100-FOUND.
+014940 2460-SEARCH-JOBRATE-EXIT.
+014950     EXIT.
+014960
+014970 2465-TEST-JOBRATE-RTN.
+014980     IF DL100-RATE-CLASS (DL100-RATE-IDX) EQUAL JOB_CLASS
+014990         MOVE 'Y' TO DL100-FOUND-SW
+015000         MOVE DL100-RATE-IDX TO DL100-RATE-FOUND-IDX
+015010     END-IF.
+015020 2465-TEST-JOBRATE-EXIT.
+015030     EXIT.
+015040
+015050******************************************************************
+015060* 2470-WRITE-RATEEXC-RTN
+015070* Writes a charge-hour discrepancy to the rate-exceptions
+015080* listing.
+015090******************************************************************
+015100 2470-WRITE-RATEEXC-RTN.
+015110     MOVE PROJ_NUM TO RATEEXC-PROJ-NUM.
+015120     MOVE EMP_NUM TO RATEEXC-EMP-NUM.
+015130     MOVE JOB_CLASS TO RATEEXC-JOB-CLASS.
+015140     MOVE CHG_HOUR TO RATEEXC-INPUT-RATE.
+015150     MOVE DL100-RATE-CHG-HOUR (DL100-RATE-FOUND-IDX)
+015160         TO RATEEXC-APPROVED-RATE.
+015170     MOVE 'CHG_HOUR DOES NOT MATCH APPROVED JOB-CLASS RATE'
+015180         TO RATEEXC-REASON.
+015190     WRITE RATEEXC-REC-OUT FROM RATEEXC-LINE
+015200           AFTER ADVANCING 1 LINE.
+015210 2470-WRITE-RATEEXC-EXIT.
+015220     EXIT.
+015230
+015240******************************************************************
+015250* 8000-TERMINATE-RTN
+015260* Prints the final project subtotal and grand total, then closes
+015270* all files. FIRST-REC still equal to 'YES' here means the last
+015272* project in DATA-IN was already closed and checkpointed -
+015274* possibly by a prior attempt this run resumed from - with no
+015276* further group left open to subtotal, so that step is skipped.
+015280******************************************************************
+015290 8000-TERMINATE-RTN.
+015330     IF FIRST-REC NOT EQUAL 'YES'
+015340         PERFORM 2350-UPDATE-RUNTOT-RTN
+015350             THRU 2350-UPDATE-RUNTOT-EXIT
+015360         MOVE TOTAL-CHG-HUS-PROJ TO OUT-TOTAL-CHG-HUS-PROJ
+015370         PERFORM 2320-CHECK-BUDGET-RTN
+015380             THRU 2320-CHECK-BUDGET-EXIT
+015390         PERFORM 1900-CHECK-PAGE-BREAK-RTN
+015400             THRU 1900-CHECK-PAGE-BREAK-EXIT
+015410         WRITE OUTPUT-REC-OUT FROM FOOT-PROJ
+015420               AFTER ADVANCING 1 LINES
+015425     END-IF.
+015430
+015440     PERFORM 8100-PRINT-FOOT-1-RTN
+015450         THRU 8100-PRINT-FOOT-1-EXIT.
+015460
+015470     WRITE OUTPUT-REC-OUT FROM CLOSE-1
+015480           AFTER ADVANCING 1 LINE.
+015490
+015500     PERFORM 8050-WRITE-RUNTOT-RTN
+015510         THRU 8050-WRITE-RUNTOT-EXIT.
+015520
+015530     PERFORM 8200-PRINT-EMPSUM-RTN
+015540         THRU 8200-PRINT-EMPSUM-EXIT.
+015550
+015560     PERFORM 8090-CLEAR-CHECKPT-RTN
+015570         THRU 8090-CLEAR-CHECKPT-EXIT.
+015580
+015590     CLOSE DATA-IN
+015600           OUTPUT-OUT
+015610           SEQERR-OUT
+015620           RATEEXC-OUT
+015630           RUNTOT-OUT
+015640           CSV-OUT
+015650           REJECT-OUT
+015660           EMPSUM-OUT.
+015670 8000-TERMINATE-EXIT.
+015680     EXIT.
+015690
+015700******************************************************************
+015710* 8090-CLEAR-CHECKPT-RTN
+015720* A run that reaches termination normally has nothing left to
+015730* restart from, so the checkpoint file is emptied out here.  If
+015740* this step is never reached (an abend), the checkpoint file is
+015750* left intact for the next run to pick up.
+015760******************************************************************
+015770 8090-CLEAR-CHECKPT-RTN.
+015780     CLOSE CHECKPT-FILE.
+015790     OPEN OUTPUT CHECKPT-FILE.
+015800     CLOSE CHECKPT-FILE.
+015810 8090-CLEAR-CHECKPT-EXIT.
+015820     EXIT.
+015830
+015840******************************************************************
+015850* 8050-WRITE-RUNTOT-RTN
+015860* Writes the (now updated) running-totals table to the new
+015870* master for tomorrow's run.
+015880******************************************************************
+015890 8050-WRITE-RUNTOT-RTN.
+015900     PERFORM 8060-WRITE-ONE-RUNTOT-RTN
+015910         THRU 8060-WRITE-ONE-RUNTOT-EXIT
+015920         VARYING DL100-RUNTOT-IDX FROM 1 BY 1
+015930         UNTIL DL100-RUNTOT-IDX > DL100-RUNTOT-CNT.
+015940 8050-WRITE-RUNTOT-EXIT.
+015950     EXIT.
+015960
+015970 8060-WRITE-ONE-RUNTOT-RTN.
+015980     MOVE DL100-RUNTOT-PROJ (DL100-RUNTOT-IDX)
+015990         TO RUNTOT-OUT-PROJ-NUM.
+016000     MOVE DL100-RUNTOT-YY (DL100-RUNTOT-IDX) TO RUNTOT-OUT-YY.
+016010     MOVE DL100-RUNTOT-MM (DL100-RUNTOT-IDX) TO RUNTOT-OUT-MM.
+016020     MOVE DL100-RUNTOT-MTD (DL100-RUNTOT-IDX)
+016030         TO RUNTOT-OUT-MTD-CHG.
+016040     MOVE DL100-RUNTOT-YTD (DL100-RUNTOT-IDX)
+016050         TO RUNTOT-OUT-YTD-CHG.
+016060     WRITE RUNTOT-REC-OUT.
+016070 8060-WRITE-ONE-RUNTOT-EXIT.
+016080     EXIT.
+016090
+016100******************************************************************
+016110* 8100-PRINT-FOOT-1-RTN
+016120* Prints the report grand total line.
+016130******************************************************************
+016140 8100-PRINT-FOOT-1-RTN.
+016150     MOVE TOTAL-CHG-HUS-ALL TO OUT-TOTAL-CHG-HUS-ALL.
+016160     MOVE DL100-MTD-ALL-TOTAL TO OUT-MTD-CHG-ALL.
+016170     MOVE DL100-YTD-ALL-TOTAL TO OUT-YTD-CHG-ALL.
+016180     PERFORM 1900-CHECK-PAGE-BREAK-RTN
+016190         THRU 1900-CHECK-PAGE-BREAK-EXIT.
+016200     WRITE OUTPUT-REC-OUT FROM FOOT-1
+016210           AFTER ADVANCING 1 LINES.
+016220 8100-PRINT-FOOT-1-EXIT.
+016230     EXIT.
+016240
+016250******************************************************************
+016260* 8200-PRINT-EMPSUM-RTN
+016270* Prints the cross-project employee summary report - each
+016280* employee's hours and charge rolled up across every project
+016290* billed against in this run, followed by a grand total line.
+016300******************************************************************
+016310 8200-PRINT-EMPSUM-RTN.
+016320     WRITE EMPSUM-REC-OUT FROM EMPSUM-HEAD-1
+016330           AFTER ADVANCING PAGE.
+016340     WRITE EMPSUM-REC-OUT FROM EMPSUM-HEAD-2
+016350           AFTER ADVANCING 1 LINE.
+016355     IF DL100-CHECKPT-FOUND
+016356         WRITE EMPSUM-REC-OUT FROM EMPSUM-RESTART-NOTE
+016357               AFTER ADVANCING 1 LINE
+016358     END-IF.
+016360     WRITE EMPSUM-REC-OUT FROM EMPSUM-CLOSE-1
+016370           AFTER ADVANCING 1 LINE.
+016380
+016390     PERFORM 8210-PRINT-EMPSUM-DETAIL-RTN
+016400         THRU 8210-PRINT-EMPSUM-DETAIL-EXIT
+016410         VARYING DL100-EMPSUM-IDX FROM 1 BY 1
+016420         UNTIL DL100-EMPSUM-IDX > DL100-EMPSUM-CNT.
+016430
+016440     WRITE EMPSUM-REC-OUT FROM EMPSUM-CLOSE-1
+016450           AFTER ADVANCING 1 LINE.
+016460     MOVE DL100-EMPSUM-ALL-HOURS TO EMPSUM-OUT-ALL-HOURS.
+016470     MOVE DL100-EMPSUM-ALL-CHG TO EMPSUM-OUT-ALL-CHG.
+016480     WRITE EMPSUM-REC-OUT FROM EMPSUM-FOOT-1
+016490           AFTER ADVANCING 1 LINE.
+016500 8200-PRINT-EMPSUM-EXIT.
+016510     EXIT.
+016520
+016530 8210-PRINT-EMPSUM-DETAIL-RTN.
+016540     MOVE DL100-EMPSUM-EMP-NUM (DL100-EMPSUM-IDX)
+016550         TO EMPSUM-OUT-EMP-NUM.
+016560     MOVE DL100-EMPSUM-EMP-NAME (DL100-EMPSUM-IDX)
+016570         TO EMPSUM-OUT-EMP-NAME.
+016580     MOVE DL100-EMPSUM-HOURS (DL100-EMPSUM-IDX)
+016590         TO EMPSUM-OUT-HOURS.
+016600     MOVE DL100-EMPSUM-CHG (DL100-EMPSUM-IDX)
+016610         TO EMPSUM-OUT-CHG.
+016620     WRITE EMPSUM-REC-OUT FROM EMPSUM-DETAIL
+016630           AFTER ADVANCING 1 LINE.
+016640     ADD DL100-EMPSUM-HOURS (DL100-EMPSUM-IDX)
+016650         TO DL100-EMPSUM-ALL-HOURS.
+016660     ADD DL100-EMPSUM-CHG (DL100-EMPSUM-IDX)
+016670         TO DL100-EMPSUM-ALL-CHG.
+016680 8210-PRINT-EMPSUM-DETAIL-EXIT.
+016690     EXIT.
+016700
+016710 END PROGRAM B6010405467.
